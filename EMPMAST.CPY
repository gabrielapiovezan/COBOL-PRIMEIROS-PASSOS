@@ -0,0 +1,13 @@
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * COPYBOOK: EMPMAST
+      * OBJETIVO: LAYOUT DO REGISTRO MESTRE DE FUNCIONARIOS
+      *           (EMPLOYEE-MASTER), COMPARTILHADO ENTRE OS
+      *           PROGRAMAS QUE CADASTRAM E LEEM O ARQUIVO MESTRE
+      * DATA: = 02/01/2020
+      **********************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EMP-ID              PIC 9(06).
+           05  EMP-NOME            PIC X(22).
+           05  EMP-DATA-CAD        PIC X(08).
+           05  FILLER              PIC X(10).
