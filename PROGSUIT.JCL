@@ -0,0 +1,51 @@
+//PROGSUIT JOB (ACCTNO),'FOLHA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* PROGSUIT - EXECUCAO NOTURNA DA FOLHA DE PAGAMENTO E DAS
+//* NOTAS DA TURMA. RODA PROGCOB04 (FOLHA), PROGCOB07 (NOTAS
+//* INDIVIDUAIS) E PROGCOB08 (RESUMO DA TURMA) EM SEQUENCIA.
+//* CADA STEP SO EXECUTA SE O STEP ANTERIOR TERMINOU COM
+//* RETURN CODE MENOR QUE 4 (COND).
+//* 09/08/2026 GABPI0  VERSAO ORIGINAL
+//* 09/08/2026 GABPI0  ACRESCENTADOS FOLHACKP (CHECKPOINT DA
+//*             FOLHA) E FOLHAEXT (EXTRATO CONTABIL) AO STEP04,
+//*             E EXCLOG (LISTA DE EXCECOES DE NOTA) AOS STEPS
+//*             07/08
+//* 09/08/2026 GABPI0  FOLHACKP PASSA A DISP=(MOD,CATLG): O
+//*             ARQUIVO PODE NAO EXISTIR NO PRIMEIRO RUN E O
+//*             PROGCOB04 ACRESCENTA UM REGISTRO DE CHECKPOINT
+//*             A CADA REGISTRO PROCESSADO, RETOMANDO SEMPRE
+//*             PELO ULTIMO GRAVADO
+//* 09/08/2026 GABPI0  STEP08 PASSA A DEPENDER TAMBEM DO STEP07
+//*             (SEU PREDECESSOR IMEDIATO), ALEM DO STEP04
+//* 09/08/2026 GABPI0  ACRESCENTADO NOTASENT AO STEP07 AGORA
+//*             QUE O PROGCOB07 LE A TURMA EM LOTE EM VEZ DE
+//*             UM ALUNO POR ACCEPT DE CONSOLE
+//* 09/08/2026 GABPI0  FOLHAEXT, HISTALUN E TODAS AS AUDITLOG/
+//*             EXCLOG PASSAM A DISP=(MOD,CATLG) PELO MESMO
+//*             MOTIVO DO FOLHACKP: SAO ARQUIVOS DE ACRESCIMO
+//*             QUE PODEM NAO EXISTIR NO PRIMEIRO RUN
+//*********************************************************
+//STEP04   EXEC PGM=PROGCOB04
+//STEPLIB  DD DSN=PROD.PROGCOB.LOADLIB,DISP=SHR
+//FOLHAENT DD DSN=PROD.FOLHA.ENTRADA,DISP=SHR
+//FOLHACKP DD DSN=PROD.FOLHA.CHECKPOINT,DISP=(MOD,CATLG)
+//FOLHAEXT DD DSN=PROD.FOLHA.EXTRATO,DISP=(MOD,CATLG)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP07   EXEC PGM=PROGCOB07,COND=(4,LT,STEP04)
+//STEPLIB  DD DSN=PROD.PROGCOB.LOADLIB,DISP=SHR
+//NOTASENT DD DSN=PROD.TURMA.NOTAS,DISP=SHR
+//HISTALUN DD DSN=PROD.HISTORICO.ALUNOS,DISP=(MOD,CATLG)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG)
+//EXCLOG   DD DSN=PROD.NOTAS.EXCECOES,DISP=(MOD,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP08   EXEC PGM=PROGCOB08,COND=((4,LT,STEP04),(4,LT,STEP07))
+//STEPLIB  DD DSN=PROD.PROGCOB.LOADLIB,DISP=SHR
+//ROSTERENT DD DSN=PROD.TURMA.ROSTER,DISP=SHR
+//PARAMLIM  DD DSN=PROD.TURMA.PARAMLIM,DISP=SHR
+//AUDITLOG  DD DSN=PROD.AUDIT.LOG,DISP=(MOD,CATLG)
+//EXCLOG    DD DSN=PROD.NOTAS.EXCECOES,DISP=(MOD,CATLG)
+//SYSOUT    DD SYSOUT=*
