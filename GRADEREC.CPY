@@ -0,0 +1,11 @@
+      *****************************************************
+      * GRADEREC.CPY
+      * CAMPOS DE NOTA/MEDIA COMUNS A PROGCOB07 E PROGCOB08.
+      * A NOTA3 E OS PESOS DA MEDIA PONDERADA PERMANECEM
+      * DECLARADOS LOCALMENTE EM PROGCOB07, POIS PROGCOB08
+      * TRABALHA APENAS COM DUAS NOTAS.
+      * 09/08/2026 GABPI0  VERSAO ORIGINAL
+      *****************************************************
+       77 :PREFIX:-NOTA1        PIC 9(02) VALUE ZEROS.
+       77 :PREFIX:-NOTA2        PIC 9(02) VALUE ZEROS.
+       77 :PREFIX:-MEDIA        PIC 9(02)V99 VALUE ZEROS.
