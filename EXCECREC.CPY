@@ -0,0 +1,16 @@
+      *****************************************************
+      * COPYBOOK EXCECREC - REGISTRO DA LISTA DE EXCECOES DE
+      * ENTRADA DE NOTAS (EXCLOG), COMPARTILHADO ENTRE
+      * PROGCOB07 E PROGCOB08. GRAVADO QUANDO UM CAMPO DE
+      * NOTA CHEGA NAO NUMERICO OU EM BRANCO, PARA QUE O
+      * REGISTRO POSSA SER CORRIGIDO MANUALMENTE EM VEZ DE
+      * SER TRATADO COMO REPROVACAO
+      *****************************************************
+       01  EXCECAO-REG.
+           05  EX-PROGRAMA         PIC X(08).
+           05  EX-MATRICULA        PIC 9(06).
+           05  EX-NOME             PIC X(20).
+           05  EX-CAMPO            PIC X(10).
+           05  EX-VALOR            PIC X(10).
+           05  EX-DATA             PIC X(08).
+           05  EX-HORA             PIC X(08).
