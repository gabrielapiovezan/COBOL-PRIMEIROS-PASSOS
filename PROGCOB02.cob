@@ -1,18 +1,230 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-      * *******************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = GABRIELA GABPI0
-      * OBJETIVO: RECEBER E IMPRIMIR UMA VARIAVEL
-      * DATA: = 02/01/2020
-      **********************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(22) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME ' WRK-NOME(1:3).
-           STOP RUN.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB02.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: RECEBER E IMPRIMIR UMA VARIAVEL
+      * DATA: = 02/01/2020
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 02/01/2020 GABPI0  VERSAO ORIGINAL - ACCEPT/DISPLAY
+      * 09/08/2026 GABPI0  GRAVA O NOME CADASTRADO NO ARQUIVO
+      *                    MESTRE EMPLOYEE-MASTER COM CHAVE
+      *                    GERADA AUTOMATICAMENTE (EMP-ID)
+      * 09/08/2026 GABPI0  REGISTRA O TERMINO DO RUN NA TRILHA
+      *                    DE AUDITORIA COMPARTILHADA AUDITLOG
+      * 09/08/2026 GABPI0  VERIFICA NOME DUPLICADO NO MESTRE E
+      *                    OFERECE A OPCAO DE ATUALIZAR O
+      *                    REGISTRO EXISTENTE EM VEZ DE CRIAR
+      *                    UMA NOVA MATRICULA
+      * 09/08/2026 GABPI0  TRILHA DE AUDITORIA PASSA A REGISTRAR
+      *                    WRK-CHAVE-USADA (A MATRICULA REALMENTE
+      *                    GRAVADA) EM VEZ DE SEMPRE WRK-PROX-ID,
+      *                    QUE FICA ERRADA NO CAMINHO DE ATUALI-
+      *                    ZACAO DE DUPLICADO
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WRK-FS-EMPMAST.
+           SELECT TRILHA-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+       FD  TRILHA-AUDITORIA.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-NOME         PIC X(22) VALUE SPACES.
+       77 WRK-FS-EMPMAST   PIC X(02) VALUE SPACES.
+       77 WRK-PROX-ID      PIC 9(06) VALUE ZEROS.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE SPACES.
+       77 WRK-DATA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-HORA-AUDIT   PIC X(08) VALUE SPACES.
+      *---------------------------------------------------
+      * VERIFICACAO DE NOME DUPLICADO NO ARQUIVO MESTRE
+      *---------------------------------------------------
+       77 WRK-ID-DUPLICADO   PIC 9(06) VALUE ZEROS.
+       77 WRK-ACHOU-DUP      PIC X(01) VALUE 'N'.
+           88 ACHOU-DUPLICADO         VALUE 'S'.
+       77 WRK-OPCAO-DUP      PIC X(01) VALUE 'N'.
+           88 ATUALIZAR-EXISTENTE     VALUE 'S'.
+      *---------------------------------------------------
+      * MATRICULA EFETIVAMENTE GRAVADA EM 3000-GRAVAR-MESTRE,
+      * SEJA A NOVA (WRK-PROX-ID) OU A ATUALIZADA (WRK-ID-
+      * DUPLICADO) - USADA PARA A TRILHA DE AUDITORIA
+      *---------------------------------------------------
+       77 WRK-CHAVE-USADA    PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-CAPTURAR-NOME THRU 2000-CAPTURAR-NOME-EXIT.
+           PERFORM 2500-VERIFICAR-DUPLICADO
+               THRU 2500-VERIFICAR-DUPLICADO-EXIT.
+           PERFORM 3000-GRAVAR-MESTRE THRU 3000-GRAVAR-MESTRE-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+      *****************************************************
+      * ABRE O ARQUIVO MESTRE, CRIANDO-O NA PRIMEIRA CHAMADA
+      * E DESCOBRE A PROXIMA CHAVE (EMP-ID) DISPONIVEL
+      *****************************************************
+       1000-INICIALIZAR.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WRK-FS-EMPMAST = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           PERFORM 1100-OBTER-PROXIMO-ID
+               THRU 1100-OBTER-PROXIMO-ID-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       1100-OBTER-PROXIMO-ID.
+           MOVE ZEROS TO WRK-PROX-ID.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY MOVE "10" TO WRK-FS-EMPMAST.
+           PERFORM UNTIL WRK-FS-EMPMAST NOT = "00"
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       MOVE "10" TO WRK-FS-EMPMAST
+                   NOT AT END
+                       IF EMP-ID > WRK-PROX-ID
+                           MOVE EMP-ID TO WRK-PROX-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WRK-PROX-ID.
+       1100-OBTER-PROXIMO-ID-EXIT.
+           EXIT.
+
+      *****************************************************
+      * CAPTURA O NOME DIGITADO PELO OPERADOR, REPETINDO A
+      * SOLICITACAO ENQUANTO O CAMPO VIER EM BRANCO
+      *****************************************************
+       2000-CAPTURAR-NOME.
+           MOVE SPACES TO WRK-NOME.
+           PERFORM 2100-LER-NOME THRU 2100-LER-NOME-EXIT
+               UNTIL WRK-NOME NOT = SPACES.
+           DISPLAY 'NOME CADASTRADO: ' WRK-NOME.
+       2000-CAPTURAR-NOME-EXIT.
+           EXIT.
+
+       2100-LER-NOME.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           IF WRK-NOME = SPACES
+               DISPLAY 'NOME EM BRANCO - REDIGITE O NOME'
+           END-IF.
+       2100-LER-NOME-EXIT.
+           EXIT.
+
+      *****************************************************
+      * PROCURA UM REGISTRO COM O MESMO NOME NO MESTRE. SE
+      * ACHAR, PERGUNTA AO OPERADOR SE DEVE ATUALIZAR O
+      * REGISTRO EXISTENTE EM VEZ DE CRIAR NOVA MATRICULA
+      *****************************************************
+       2500-VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WRK-ACHOU-DUP.
+           MOVE ZEROS TO WRK-ID-DUPLICADO.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY MOVE "10" TO WRK-FS-EMPMAST.
+           IF WRK-FS-EMPMAST = "00"
+               PERFORM 2600-PROCURAR-NOME THRU 2600-PROCURAR-NOME-EXIT
+                   UNTIL WRK-FS-EMPMAST NOT = "00"
+                       OR ACHOU-DUPLICADO
+           END-IF.
+           IF ACHOU-DUPLICADO
+               DISPLAY 'NOME JA CADASTRADO - MATRICULA '
+                   WRK-ID-DUPLICADO
+               DISPLAY 'ATUALIZAR O REGISTRO EXISTENTE (S/N)? '
+                   WITH NO ADVANCING
+               ACCEPT WRK-OPCAO-DUP FROM CONSOLE
+           END-IF.
+       2500-VERIFICAR-DUPLICADO-EXIT.
+           EXIT.
+
+       2600-PROCURAR-NOME.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WRK-FS-EMPMAST
+               NOT AT END
+                   IF EMP-NOME = WRK-NOME
+                       MOVE 'S' TO WRK-ACHOU-DUP
+                       MOVE EMP-ID TO WRK-ID-DUPLICADO
+                   END-IF
+           END-READ.
+       2600-PROCURAR-NOME-EXIT.
+           EXIT.
+
+      *****************************************************
+      * GRAVA O REGISTRO NO ARQUIVO MESTRE DE FUNCIONARIOS.
+      * QUANDO O OPERADOR OPTA POR ATUALIZAR UM DUPLICADO, O
+      * REGISTRO EXISTENTE E REESCRITO COM A MESMA MATRICULA
+      *****************************************************
+       3000-GRAVAR-MESTRE.
+           IF ACHOU-DUPLICADO AND ATUALIZAR-EXISTENTE
+               MOVE WRK-ID-DUPLICADO TO EMP-ID
+               MOVE WRK-ID-DUPLICADO TO WRK-CHAVE-USADA
+               MOVE WRK-NOME TO EMP-NOME
+               ACCEPT EMP-DATA-CAD FROM DATE YYYYMMDD
+               REWRITE EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERRO AO ATUALIZAR REGISTRO ' EMP-ID
+                   NOT INVALID KEY
+                       DISPLAY 'MATRICULA ATUALIZADA: ' EMP-ID
+                           ' NOME: ' EMP-NOME
+               END-REWRITE
+           ELSE
+               MOVE WRK-PROX-ID TO EMP-ID
+               MOVE WRK-PROX-ID TO WRK-CHAVE-USADA
+               MOVE WRK-NOME TO EMP-NOME
+               ACCEPT EMP-DATA-CAD FROM DATE YYYYMMDD
+               WRITE EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERRO AO GRAVAR REGISTRO MESTRE ' EMP-ID
+                   NOT INVALID KEY
+                       DISPLAY 'MATRICULA: ' EMP-ID
+                           ' NOME: ' EMP-NOME
+               END-WRITE
+           END-IF.
+       3000-GRAVAR-MESTRE-EXIT.
+           EXIT.
+
+       9999-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER.
+           PERFORM 9900-REGISTRAR-AUDITORIA
+               THRU 9900-REGISTRAR-AUDITORIA-EXIT.
+       9999-FINALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPAR-
+      * TILHADA (AUDITLOG) REGISTRANDO O TERMINO DESTE RUN
+      *****************************************************
+       9900-REGISTRAR-AUDITORIA.
+           OPEN EXTEND TRILHA-AUDITORIA.
+           IF WRK-FS-AUDIT = "35"
+               OPEN OUTPUT TRILHA-AUDITORIA
+           END-IF.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE "PROGCOB2" TO AU-PROGRAMA.
+           MOVE WRK-DATA-AUDIT TO AU-DATA.
+           MOVE WRK-HORA-AUDIT TO AU-HORA.
+           MOVE "FIM NORMAL DO RUN" TO AU-EVENTO.
+           MOVE WRK-CHAVE-USADA TO AU-CHAVE.
+           WRITE AUDITORIA-REG.
+           CLOSE TRILHA-AUDITORIA.
+       9900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
