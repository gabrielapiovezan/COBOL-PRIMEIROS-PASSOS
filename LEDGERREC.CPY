@@ -0,0 +1,20 @@
+      *****************************************************
+      * LEDGERREC.CPY
+      * REGISTRO DO LEDGER DE AJUSTES (SIXLEDGR), GRAVADO PELO
+      * PROGCOB06 A CADA OPERACAO E LIDO PELO PROGCOB06S PARA O
+      * RESUMO DIARIO DE GANHOS/PERDAS.
+      * 09/08/2026 GABPI0  VERSAO ORIGINAL - LAYOUT COMPARTILHADO
+      *                    ENTRE PROGCOB06 E PROGCOB06S, QUE ANTES
+      *                    DECLARAVAM O MESMO REGISTRO EM SEPARADO
+      * 09/08/2026 GABPI0  LG-NUM1 E LG-NUM2 PASSAM A SER SINALI-
+      *                    ZADOS, ACOMPANHANDO WRK-NUM1/WRK-NUM2
+      *                    DO PROGCOB06, QUE AGORA ACEITAM OPERAN-
+      *                    DOS NEGATIVOS
+      *****************************************************
+       01  LEDGER-AJUSTES-REG.
+           05  LG-DATA             PIC X(08).
+           05  LG-OPERACAO         PIC X(12).
+           05  LG-NUM1             PIC S9(02).
+           05  LG-NUM2             PIC S9(02).
+           05  LG-RESUL-ED         PIC X(04).
+           05  LG-RESUL            PIC S9(04).
