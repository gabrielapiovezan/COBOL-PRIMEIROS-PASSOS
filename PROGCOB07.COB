@@ -1,33 +1,327 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
-      * *******************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = GABRIELA GABPI0
-      * OBJETIVO: RECEBER NOTAS, FAZER A MEDIA E IMPRIMIR STATUS
-      * UTILIZAR OS COMANDOS IF/ELSE/ENDIF
-      * DATA: = 02/01/2020
-      **********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-           DISPLAY 'MEDIA: ' WRK-MEDIA.
-
-               IF WRK-MEDIA >= 6
-                   DISPLAY "APROVADO"
-               ELSE
-                   IF WRK-MEDIA >= 2
-                       DISPLAY "RECUPERACAO"
-                   ELSE
-                        DISPLAY "REPROVADO"
-               END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB07.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: RECEBER NOTAS, FAZER A MEDIA E IMPRIMIR STATUS
+      * UTILIZAR OS COMANDOS IF/ELSE/ENDIF
+      * DATA: = 02/01/2020
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 02/01/2020 GABPI0  VERSAO ORIGINAL - IF/ELSE/ENDIF
+      * 09/08/2026 GABPI0  GRAVA MATRICULA, NOTAS, MEDIA E STATUS
+      *                    NO HISTORICO-ALUNOS PARA CONSULTA
+      * 09/08/2026 GABPI0  MEDIA PASSA A GUARDAR 2 CASAS DECIMAIS
+      *                    EM VEZ DE TRUNCAR PARA INTEIRO
+      * 09/08/2026 GABPI0  NOTA1/NOTA2/MEDIA PASSAM A VIR DO
+      *                    COPYBOOK GRADEREC, COMPARTILHADO
+      *                    COM O PROGCOB08
+      * 09/08/2026 GABPI0  REGISTRA O TERMINO DO RUN NA TRILHA
+      *                    DE AUDITORIA COMPARTILHADA AUDITLOG
+      * 09/08/2026 GABPI0  NOTAS NAO NUMERICAS OU EM BRANCO SAO
+      *                    DESVIADAS PARA A LISTA DE EXCECOES
+      *                    EXCLOG EM VEZ DE VIRAR REPROVACAO
+      * 09/08/2026 GABPI0  TRANSFORMADO EM LOTE: LE A TURMA
+      *                    INTEIRA DE NOTAS-ENTRADA EM VEZ DE UM
+      *                    UNICO ALUNO POR ACCEPT DE CONSOLE, NOS
+      *                    MOLDES DO PROGCOB08, PARA PODER RODAR
+      *                    DESACOMPANHADO NO PROGSUIT; ACRESCENTA
+      *                    O RESUMO DE CONTROLE (LIDOS/GRAVADOS/
+      *                    REJEITADOS/EXCECOES) AO FIM DO RUN
+      * 09/08/2026 GABPI0  REINICIALIZA O INDICADOR DE FIM DE
+      *                    ARQUIVO E OS CONTADORES DO RESUMO AO
+      *                    ENTRAR EM 1000-INICIALIZAR, JA QUE O
+      *                    PROGCOB00 PODE CHAMAR ESTE PROGRAMA
+      *                    VARIAS VEZES NA MESMA EXECUCAO
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-ENTRADA ASSIGN TO "NOTASENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTAS.
+           SELECT HISTORICO-ALUNOS ASSIGN TO "HISTALUN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST.
+           SELECT TRILHA-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT EXCECOES-LISTA ASSIGN TO "EXCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCEC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-ENTRADA.
+       01  NOTAS-ENTRADA-REG.
+           05  NE-MATRICULA        PIC 9(06).
+           05  NE-NOME             PIC X(20).
+           05  NE-NOTA1            PIC X(02).
+           05  NE-NOTA2            PIC X(02).
+           05  NE-NOTA3            PIC X(02).
+       FD  HISTORICO-ALUNOS.
+       01  HISTORICO-ALUNOS-REG.
+           05  HA-MATRICULA        PIC 9(06).
+           05  HA-NOME             PIC X(20).
+           05  HA-NOTA1            PIC 9(02).
+           05  HA-NOTA2            PIC 9(02).
+           05  HA-NOTA3            PIC 9(02).
+           05  HA-MEDIA            PIC 9(02)V99.
+           05  HA-STATUS           PIC X(12).
+       FD  TRILHA-AUDITORIA.
+           COPY AUDITREC.
+       FD  EXCECOES-LISTA.
+           COPY EXCECREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-NOTAS     PIC X(02) VALUE SPACES.
+       77 WRK-FS-HIST      PIC X(02) VALUE SPACES.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE SPACES.
+       77 WRK-DATA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-HORA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-FS-EXCEC     PIC X(02) VALUE SPACES.
+       77 WRK-EX-CAMPO     PIC X(10) VALUE SPACES.
+       77 WRK-EX-VALOR     PIC X(10) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO           VALUE 'S'.
+       77 WRK-MATRICULA    PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME-ALUNO   PIC X(20) VALUE SPACES.
+           COPY GRADEREC REPLACING ==:PREFIX:== BY ==WRK==.
+       77 WRK-NOTA3        PIC 9(02) VALUE ZEROS.
+       77 WRK-STATUS       PIC X(12) VALUE SPACES.
+       77 WRK-NOTA-INVALIDA PIC X(01) VALUE 'N'.
+           88 NOTA-INVALIDA          VALUE 'S' FALSE 'N'.
+       77 WRK-NOTA-EXCECAO  PIC X(01) VALUE 'N'.
+           88 NOTA-EXCECAO           VALUE 'S' FALSE 'N'.
+      *---------------------------------------------------
+      * PESOS DA MEDIA PONDERADA (POLITICA DE AVALIACAO)
+      *---------------------------------------------------
+       77 WRK-PESO-NOTA1   PIC 9(03) VALUE 030.
+       77 WRK-PESO-NOTA2   PIC 9(03) VALUE 030.
+       77 WRK-PESO-NOTA3   PIC 9(03) VALUE 040.
+      *---------------------------------------------------
+      * CONTADORES DE CONTROLE DO LOTE
+      *---------------------------------------------------
+       77 WRK-QTDE-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-GRAVADOS   PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-REJEITADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-EXCECOES   PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-ALUNO THRU 2000-PROCESSAR-ALUNO-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 8000-IMPRIMIR-RESUMO THRU 8000-IMPRIMIR-RESUMO-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZEROS TO WRK-QTDE-LIDOS WRK-QTDE-GRAVADOS
+               WRK-QTDE-REJEITADOS WRK-QTDE-EXCECOES.
+           OPEN INPUT NOTAS-ENTRADA.
+           OPEN EXTEND HISTORICO-ALUNOS.
+           IF WRK-FS-HIST = "35"
+               OPEN OUTPUT HISTORICO-ALUNOS
+           END-IF.
+           DISPLAY "============ NOTAS DA TURMA =============".
+           PERFORM 2100-LER-ALUNO THRU 2100-LER-ALUNO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       2000-PROCESSAR-ALUNO.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           IF NOTA-EXCECAO
+               ADD 1 TO WRK-QTDE-EXCECOES
+               DISPLAY WRK-MATRICULA " " WRK-NOME-ALUNO
+                   " *** NOTA NAO NUMERICA OU EM BRANCO ***"
+               PERFORM 2400-REGISTRAR-EXCECAO
+                   THRU 2400-REGISTRAR-EXCECAO-EXIT
+           ELSE
+               PERFORM 2200-VALIDAR-NOTAS THRU 2200-VALIDAR-NOTAS-EXIT
+               IF NOTA-INVALIDA
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   DISPLAY WRK-MATRICULA " " WRK-NOME-ALUNO
+                       " *** NOTA FORA DO INTERVALO 0-10 ***"
+               ELSE
+                   PERFORM 3000-CALCULAR-MEDIA
+                       THRU 3000-CALCULAR-MEDIA-EXIT
+                   PERFORM 4000-DEFINIR-STATUS
+                       THRU 4000-DEFINIR-STATUS-EXIT
+                   PERFORM 5000-GRAVAR-HISTORICO
+                       THRU 5000-GRAVAR-HISTORICO-EXIT
+                   ADD 1 TO WRK-QTDE-GRAVADOS
+               END-IF
+           END-IF.
+           PERFORM 2100-LER-ALUNO THRU 2100-LER-ALUNO-EXIT.
+       2000-PROCESSAR-ALUNO-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LE O PROXIMO REGISTRO E VALIDA SE AS NOTAS BRUTAS
+      * VIERAM NUMERICAS ANTES DE CONVERTE-LAS PARA OS
+      * CAMPOS DE TRABALHO NUMERICOS
+      *****************************************************
+       2100-LER-ALUNO.
+           READ NOTAS-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE NE-MATRICULA TO WRK-MATRICULA
+                   MOVE NE-NOME TO WRK-NOME-ALUNO
+                   PERFORM 2150-VALIDAR-ENTRADA-NUMERICA
+                       THRU 2150-VALIDAR-ENTRADA-NUMERICA-EXIT
+           END-READ.
+       2100-LER-ALUNO-EXIT.
+           EXIT.
+
+       2150-VALIDAR-ENTRADA-NUMERICA.
+           SET NOTA-EXCECAO TO FALSE.
+           IF NE-NOTA1 NUMERIC AND NE-NOTA2 NUMERIC
+               AND NE-NOTA3 NUMERIC
+               MOVE NE-NOTA1 TO WRK-NOTA1
+               MOVE NE-NOTA2 TO WRK-NOTA2
+               MOVE NE-NOTA3 TO WRK-NOTA3
+           ELSE
+               SET NOTA-EXCECAO TO TRUE
+           END-IF.
+       2150-VALIDAR-ENTRADA-NUMERICA-EXIT.
+           EXIT.
+
+       2200-VALIDAR-NOTAS.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10 OR WRK-NOTA3 > 10
+               SET NOTA-INVALIDA TO TRUE
+           ELSE
+               SET NOTA-INVALIDA TO FALSE
+           END-IF.
+       2200-VALIDAR-NOTAS-EXIT.
+           EXIT.
+
+      *****************************************************
+      * GRAVA NA LISTA DE EXCECOES (EXCLOG) UM REGISTRO PARA
+      * CADA CAMPO DE NOTA QUE CHEGOU NAO NUMERICO OU EM
+      * BRANCO, PARA CORRECAO MANUAL POSTERIOR
+      *****************************************************
+       2400-REGISTRAR-EXCECAO.
+           IF NE-NOTA1 NOT NUMERIC
+               MOVE 'NOTA1' TO WRK-EX-CAMPO
+               MOVE NE-NOTA1 TO WRK-EX-VALOR
+               PERFORM 2900-GRAVAR-EXCECAO
+                   THRU 2900-GRAVAR-EXCECAO-EXIT
+           END-IF.
+           IF NE-NOTA2 NOT NUMERIC
+               MOVE 'NOTA2' TO WRK-EX-CAMPO
+               MOVE NE-NOTA2 TO WRK-EX-VALOR
+               PERFORM 2900-GRAVAR-EXCECAO
+                   THRU 2900-GRAVAR-EXCECAO-EXIT
+           END-IF.
+           IF NE-NOTA3 NOT NUMERIC
+               MOVE 'NOTA3' TO WRK-EX-CAMPO
+               MOVE NE-NOTA3 TO WRK-EX-VALOR
+               PERFORM 2900-GRAVAR-EXCECAO
+                   THRU 2900-GRAVAR-EXCECAO-EXIT
+           END-IF.
+       2400-REGISTRAR-EXCECAO-EXIT.
+           EXIT.
+
+       2900-GRAVAR-EXCECAO.
+           OPEN EXTEND EXCECOES-LISTA.
+           IF WRK-FS-EXCEC = "35"
+               OPEN OUTPUT EXCECOES-LISTA
+           END-IF.
+           MOVE "PROGCOB7" TO EX-PROGRAMA.
+           MOVE WRK-MATRICULA TO EX-MATRICULA.
+           MOVE WRK-NOME-ALUNO TO EX-NOME.
+           MOVE WRK-EX-CAMPO TO EX-CAMPO.
+           MOVE WRK-EX-VALOR TO EX-VALOR.
+           ACCEPT EX-DATA FROM DATE YYYYMMDD.
+           ACCEPT EX-HORA FROM TIME.
+           WRITE EXCECAO-REG.
+           CLOSE EXCECOES-LISTA.
+       2900-GRAVAR-EXCECAO-EXIT.
+           EXIT.
+
+      *****************************************************
+      * MEDIA PONDERADA COM OS PESOS 30/30/40 DA POLITICA
+      * DE AVALIACAO ATUAL DO CURSO
+      *****************************************************
+       3000-CALCULAR-MEDIA.
+           COMPUTE WRK-MEDIA ROUNDED =
+               (WRK-NOTA1 * WRK-PESO-NOTA1
+              + WRK-NOTA2 * WRK-PESO-NOTA2
+              + WRK-NOTA3 * WRK-PESO-NOTA3) / 100.
+           DISPLAY 'MEDIA: ' WRK-MEDIA.
+       3000-CALCULAR-MEDIA-EXIT.
+           EXIT.
+
+       4000-DEFINIR-STATUS.
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO' TO WRK-STATUS
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-STATUS
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-STATUS
+               END-IF
+           END-IF.
+           DISPLAY WRK-STATUS.
+       4000-DEFINIR-STATUS-EXIT.
+           EXIT.
+
+      *****************************************************
+      * GRAVA O REGISTRO DO ALUNO NO HISTORICO-ALUNOS
+      *****************************************************
+       5000-GRAVAR-HISTORICO.
+           MOVE WRK-MATRICULA TO HA-MATRICULA.
+           MOVE WRK-NOME-ALUNO TO HA-NOME.
+           MOVE WRK-NOTA1 TO HA-NOTA1.
+           MOVE WRK-NOTA2 TO HA-NOTA2.
+           MOVE WRK-NOTA3 TO HA-NOTA3.
+           MOVE WRK-MEDIA TO HA-MEDIA.
+           MOVE WRK-STATUS TO HA-STATUS.
+           WRITE HISTORICO-ALUNOS-REG.
+       5000-GRAVAR-HISTORICO-EXIT.
+           EXIT.
+
+      *****************************************************
+      * IMPRIME O RESUMO DE CONTROLE DO LOTE PROCESSADO
+      *****************************************************
+       8000-IMPRIMIR-RESUMO.
+           DISPLAY "============================================".
+           DISPLAY 'ALUNOS LIDOS.........: ' WRK-QTDE-LIDOS.
+           DISPLAY 'GRAVADOS NO HISTORICO: ' WRK-QTDE-GRAVADOS.
+           DISPLAY 'REJEITADOS...........: ' WRK-QTDE-REJEITADOS.
+           DISPLAY 'EXCECOES DE ENTRADA..: ' WRK-QTDE-EXCECOES.
+       8000-IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+
+       9999-FINALIZAR.
+           CLOSE NOTAS-ENTRADA.
+           CLOSE HISTORICO-ALUNOS.
+           PERFORM 9900-REGISTRAR-AUDITORIA
+               THRU 9900-REGISTRAR-AUDITORIA-EXIT.
+       9999-FINALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPAR-
+      * TILHADA (AUDITLOG) REGISTRANDO O TERMINO DESTE RUN
+      *****************************************************
+       9900-REGISTRAR-AUDITORIA.
+           OPEN EXTEND TRILHA-AUDITORIA.
+           IF WRK-FS-AUDIT = "35"
+               OPEN OUTPUT TRILHA-AUDITORIA
+           END-IF.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE "PROGCOB7" TO AU-PROGRAMA.
+           MOVE WRK-DATA-AUDIT TO AU-DATA.
+           MOVE WRK-HORA-AUDIT TO AU-HORA.
+           MOVE "FIM NORMAL DO RUN" TO AU-EVENTO.
+           MOVE WRK-MATRICULA TO AU-CHAVE.
+           WRITE AUDITORIA-REG.
+           CLOSE TRILHA-AUDITORIA.
+       9900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
