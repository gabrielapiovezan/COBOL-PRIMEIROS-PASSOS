@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06R.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: RELATORIO DE RECONCILIACAO (VARIANCE) ENTRE
+      *           TOTAIS ESPERADOS E TOTAIS APURADOS, USANDO A
+      *           MESMA SUBTRACAO SINALIZADA DO PROGCOB06
+      * DATA: = 09/08/2026
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 GABPI0  VERSAO ORIGINAL - LE PARES-RECON E
+      *                    LISTA APENAS OS LOTES FORA DA
+      *                    TOLERANCIA CONFIGURADA
+      * 09/08/2026 GABPI0  TOLERANCIA PASSA A SER LIDA DO ARQUIVO
+      *                    DE PARAMETRO PARAMTOL, MANTENDO 0,05
+      *                    COMO PADRAO QUANDO O ARQUIVO NAO EXISTE
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-RECON ASSIGN TO "PARESRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECON.
+           SELECT PARAM-TOLERANCIA ASSIGN TO "PARAMTOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARES-RECON.
+       01  PARES-RECON-REG.
+           05  RC-LOTE-ID          PIC X(10).
+           05  RC-ESPERADO         PIC S9(07)V99.
+           05  RC-APURADO          PIC S9(07)V99.
+       FD  PARAM-TOLERANCIA.
+       01  PARAM-TOLERANCIA-REG.
+           05  PT-TOLERANCIA       PIC 9(05)V99.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-RECON     PIC X(02) VALUE SPACES.
+       77 WRK-FS-PARAM     PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO           VALUE 'S'.
+       77 WRK-TOLERANCIA   PIC S9(07)V99 VALUE 0,05.
+       77 WRK-DIFERENCA    PIC S9(07)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA-ED PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QTDE-LOTES   PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-EXCECOES PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT PARES-RECON.
+           PERFORM 1100-LER-PARAMETROS THRU 1100-LER-PARAMETROS-EXIT.
+           DISPLAY "===== RELATORIO DE EXCECOES DE RECONCILIACAO =====".
+           PERFORM 2100-LER-LOTE THRU 2100-LER-LOTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LE A TOLERANCIA CONFIGURADA DO ARQUIVO PARAMTOL. SE
+      * O ARQUIVO NAO EXISTIR, PERMANECE A TOLERANCIA PADRAO
+      * 0,05 DEFINIDA NA WORKING-STORAGE
+      *****************************************************
+       1100-LER-PARAMETROS.
+           OPEN INPUT PARAM-TOLERANCIA.
+           IF WRK-FS-PARAM = "35"
+               DISPLAY 'PARAMTOL NAO ENCONTRADO - USANDO TOLERANCIA'
+                   ' PADRAO'
+           ELSE
+               READ PARAM-TOLERANCIA
+                   NOT AT END
+                       MOVE PT-TOLERANCIA TO WRK-TOLERANCIA
+               END-READ
+               CLOSE PARAM-TOLERANCIA
+           END-IF.
+       1100-LER-PARAMETROS-EXIT.
+           EXIT.
+
+       2000-PROCESSAR-LOTE.
+           ADD 1 TO WRK-QTDE-LOTES.
+      *************DIFERENCA (APURADO - ESPERADO)
+           SUBTRACT RC-ESPERADO FROM RC-APURADO GIVING WRK-DIFERENCA
+               ON SIZE ERROR
+                   DISPLAY RC-LOTE-ID ' *** ERRO NO CALCULO ***'
+               NOT ON SIZE ERROR
+                   IF WRK-DIFERENCA > WRK-TOLERANCIA
+                       OR WRK-DIFERENCA < (0 - WRK-TOLERANCIA)
+                       PERFORM 2200-IMPRIMIR-EXCECAO
+                           THRU 2200-IMPRIMIR-EXCECAO-EXIT
+                   END-IF
+           END-SUBTRACT.
+           PERFORM 2100-LER-LOTE THRU 2100-LER-LOTE-EXIT.
+       2000-PROCESSAR-LOTE-EXIT.
+           EXIT.
+
+       2100-LER-LOTE.
+           READ PARES-RECON
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       2100-LER-LOTE-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LISTA O LOTE FORA DA TOLERANCIA CONFIGURADA
+      *****************************************************
+       2200-IMPRIMIR-EXCECAO.
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED.
+           ADD 1 TO WRK-QTDE-EXCECOES.
+           DISPLAY RC-LOTE-ID ' *** FORA DE BALANCO *** DIFERENCA: '
+               WRK-DIFERENCA-ED.
+       2200-IMPRIMIR-EXCECAO-EXIT.
+           EXIT.
+
+       9999-FINALIZAR.
+           DISPLAY "==================================================".
+           DISPLAY 'LOTES ANALISADOS : ' WRK-QTDE-LOTES.
+           DISPLAY 'EXCECOES LISTADAS: ' WRK-QTDE-EXCECOES.
+           CLOSE PARES-RECON.
+       9999-FINALIZAR-EXIT.
+           EXIT.
