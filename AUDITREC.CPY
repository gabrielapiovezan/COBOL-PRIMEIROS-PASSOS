@@ -0,0 +1,16 @@
+      *****************************************************
+      * AUDITREC.CPY
+      * REGISTRO DA TRILHA DE AUDITORIA (AUDITLOG), GRAVADO POR
+      * TODOS OS PROGRAMAS PROGCOB AO TERMINO NORMAL DO RUN.
+      * 09/08/2026 GABPI0  VERSAO ORIGINAL
+      * 09/08/2026 GABPI0  ACRESCIDO AU-CHAVE PARA REGISTRAR O
+      *                    ULTIMO VALOR-CHAVE DE ENTRADA PROCES-
+      *                    SADO NO RUN (MATRICULA, ID DE FOLHA,
+      *                    ETC), PARA RASTREAR ATE ONDE O RUN FOI
+      *****************************************************
+       01  AUDITORIA-REG.
+           05  AU-PROGRAMA         PIC X(08).
+           05  AU-DATA             PIC X(08).
+           05  AU-HORA             PIC X(08).
+           05  AU-EVENTO           PIC X(20).
+           05  AU-CHAVE            PIC X(10).
