@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06S.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: RELATORIO DIARIO DE GANHOS/PERDAS A PARTIR DO
+      *           LEDGER DE AJUSTES SINALIZADOS (SIXLEDGR) GRAVADO
+      *           PELO PROGCOB06, PARA FECHAMENTO DO DIA SEM
+      *           REPETIR CADA AJUSTE NA MAO
+      * DATA: = 09/08/2026
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 GABPI0  VERSAO ORIGINAL - QUEBRA DE CONTROLE
+      *                    POR LG-DATA, TOTAIS POSITIVO/NEGATIVO/
+      *                    LIQUIDO POR DIA E GERAL AO FINAL
+      * 09/08/2026 GABPI0  LEDGER-AJUSTES-REG PASSA A VIR DO
+      *                    COPYBOOK LEDGERREC, COMPARTILHADO COM
+      *                    O PROGCOB06; WRK-TOTAL-ED ALARGADO PARA
+      *                    7 DIGITOS - O TOTAL GERAL EXTRAPOLAVA
+      *                    A PICTURE ANTIGA DE 3 DIGITOS
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-AJUSTES ASSIGN TO "SIXLEDGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LEDGER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-AJUSTES.
+           COPY LEDGERREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO           VALUE 'S'.
+       77 WRK-DATA-ANTERIOR PIC X(08) VALUE SPACES.
+      *---------------------------------------------------
+      * TOTAIS DO DIA EM QUEBRA DE CONTROLE (POR LG-DATA)
+      *---------------------------------------------------
+       77 WRK-DIA-POSITIVO PIC S9(06) VALUE ZEROS.
+       77 WRK-DIA-NEGATIVO PIC S9(06) VALUE ZEROS.
+       77 WRK-DIA-LIQUIDO  PIC S9(06) VALUE ZEROS.
+      *---------------------------------------------------
+      * TOTAIS GERAIS DO RELATORIO
+      *---------------------------------------------------
+       77 WRK-GERAL-POSITIVO PIC S9(07) VALUE ZEROS.
+       77 WRK-GERAL-NEGATIVO PIC S9(07) VALUE ZEROS.
+       77 WRK-GERAL-LIQUIDO  PIC S9(07) VALUE ZEROS.
+       77 WRK-QTDE-AJUSTES   PIC 9(06) VALUE ZEROS.
+      *---------------------------------------------------
+      * CAMPO EDITADO PARA IMPRESSAO DOS TOTAIS. LARGO O
+      * SUFICIENTE PARA OS 7 DIGITOS DO TOTAL GERAL (ALEM DE
+      * SERVIR TAMBEM PARA OS TOTAIS DO DIA, DE 6 DIGITOS)
+      *---------------------------------------------------
+       77 WRK-TOTAL-ED      PIC -ZZZZZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-AJUSTE THRU 2000-PROCESSAR-AJUSTE-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 7000-TOTAL-DIA THRU 7000-TOTAL-DIA-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           OPEN INPUT LEDGER-AJUSTES.
+           DISPLAY "======= RESUMO DIARIO DE GANHOS/PERDAS =======".
+           PERFORM 2100-LER-AJUSTE THRU 2100-LER-AJUSTE-EXIT.
+           IF NOT FIM-ARQUIVO
+               MOVE LG-DATA TO WRK-DATA-ANTERIOR
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * QUANDO A DATA DO LANCAMENTO MUDA, FECHA O TOTAL DO
+      * DIA ANTERIOR ANTES DE ACUMULAR O NOVO LANCAMENTO
+      *****************************************************
+       2000-PROCESSAR-AJUSTE.
+           IF LG-DATA NOT = WRK-DATA-ANTERIOR
+               PERFORM 7000-TOTAL-DIA
+                   THRU 7000-TOTAL-DIA-EXIT
+               MOVE LG-DATA TO WRK-DATA-ANTERIOR
+           END-IF.
+           ADD 1 TO WRK-QTDE-AJUSTES.
+           IF LG-RESUL >= ZEROS
+               ADD LG-RESUL TO WRK-DIA-POSITIVO
+               ADD LG-RESUL TO WRK-GERAL-POSITIVO
+           ELSE
+               ADD LG-RESUL TO WRK-DIA-NEGATIVO
+               ADD LG-RESUL TO WRK-GERAL-NEGATIVO
+           END-IF.
+           ADD LG-RESUL TO WRK-DIA-LIQUIDO.
+           ADD LG-RESUL TO WRK-GERAL-LIQUIDO.
+           PERFORM 2100-LER-AJUSTE THRU 2100-LER-AJUSTE-EXIT.
+       2000-PROCESSAR-AJUSTE-EXIT.
+           EXIT.
+
+       2100-LER-AJUSTE.
+           READ LEDGER-AJUSTES
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       2100-LER-AJUSTE-EXIT.
+           EXIT.
+
+      *****************************************************
+      * IMPRIME OS TOTAIS DO DIA CORRENTE E ZERA OS ACUMU-
+      * LADORES PARA O PROXIMO DIA
+      *****************************************************
+       7000-TOTAL-DIA.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY 'DATA................: ' WRK-DATA-ANTERIOR.
+           MOVE WRK-DIA-POSITIVO TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL POSITIVO......: ' WRK-TOTAL-ED.
+           MOVE WRK-DIA-NEGATIVO TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL NEGATIVO......: ' WRK-TOTAL-ED.
+           MOVE WRK-DIA-LIQUIDO TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL LIQUIDO.......: ' WRK-TOTAL-ED.
+           MOVE ZEROS TO WRK-DIA-POSITIVO WRK-DIA-NEGATIVO
+               WRK-DIA-LIQUIDO.
+       7000-TOTAL-DIA-EXIT.
+           EXIT.
+
+      *****************************************************
+      * IMPRIME OS TOTAIS GERAIS DE TODOS OS DIAS DO LEDGER
+      *****************************************************
+       9999-FINALIZAR.
+           DISPLAY "================================================".
+           DISPLAY 'AJUSTES PROCESSADOS.: ' WRK-QTDE-AJUSTES.
+           MOVE WRK-GERAL-POSITIVO TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL GERAL POSITIVO: ' WRK-TOTAL-ED.
+           MOVE WRK-GERAL-NEGATIVO TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL GERAL NEGATIVO: ' WRK-TOTAL-ED.
+           MOVE WRK-GERAL-LIQUIDO TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL GERAL LIQUIDO.: ' WRK-TOTAL-ED.
+           CLOSE LEDGER-AJUSTES.
+       9999-FINALIZAR-EXIT.
+           EXIT.
