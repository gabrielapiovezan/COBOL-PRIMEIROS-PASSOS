@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB00.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: MENU PRINCIPAL DA SUITE PROGCOB - CHAMA OS
+      * PROGRAMAS PROGCOB02/04/05/06/07/08 VIA CALL
+      * DATA: = 09/08/2026
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 GABPI0  VERSAO ORIGINAL
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO        PIC 9(01) VALUE 9.
+           88 SAIR-DO-MENU          VALUE 0.
+           88 OPCAO-VALIDA          VALUE 0 THRU 6.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-EXIBIR-MENU THRU 1000-EXIBIR-MENU-EXIT
+               UNTIL SAIR-DO-MENU.
+           DISPLAY 'ENCERRANDO O MENU PROGCOB'.
+           GOBACK.
+
+      *****************************************************
+      * EXIBE O MENU, LE A OPCAO E DESPACHA PARA O PROGRAMA
+      * CORRESPONDENTE. REPETE ENQUANTO A OPCAO FOR INVALIDA
+      *****************************************************
+       1000-EXIBIR-MENU.
+           DISPLAY "================ MENU PROGCOB =================".
+           DISPLAY "1 - PROGCOB02 - CADASTRO DE FUNCIONARIO".
+           DISPLAY "2 - PROGCOB04 - FOLHA DE PAGAMENTO (LOTE)".
+           DISPLAY "3 - PROGCOB05 - CALCULADORA DE TRANSACOES".
+           DISPLAY "4 - PROGCOB06 - AJUSTES SINALIZADOS".
+           DISPLAY "5 - PROGCOB07 - NOTAS E HISTORICO DO ALUNO".
+           DISPLAY "6 - PROGCOB08 - RESUMO DE NOTAS DA TURMA (LOTE)".
+           DISPLAY "0 - SAIR".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           IF NOT OPCAO-VALIDA
+               DISPLAY 'OPCAO INVALIDA - ESCOLHA DE 0 A 6'
+           ELSE
+               PERFORM 2000-DESPACHAR THRU 2000-DESPACHAR-EXIT
+           END-IF.
+       1000-EXIBIR-MENU-EXIT.
+           EXIT.
+
+      *****************************************************
+      * CHAMA O PROGRAMA CORRESPONDENTE A OPCAO ESCOLHIDA
+      *****************************************************
+       2000-DESPACHAR.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL "PROGCOB02"
+               WHEN 2
+                   CALL "PROGCOB04"
+               WHEN 3
+                   CALL "PROGCOB05"
+               WHEN 4
+                   CALL "PROGCOB06"
+               WHEN 5
+                   CALL "PROGCOB07"
+               WHEN 6
+                   CALL "PROGCOB08"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2000-DESPACHAR-EXIT.
+           EXIT.
