@@ -1,39 +1,195 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB05.
-      * *******************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = GABRIELA GABPI0
-      * OBJETIVO: OPERADORES ARITIMETICOS
-      * DATA: = 02/01/2020
-      **********************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY "==============================="
-           DISPLAY 'NUMERO 1: ' WRK-NUM1.
-           DISPLAY 'NUMERO 2: ' WRK-NUM2.
-      *************SOMA
-           ADD WRK-NUM1  WRK-NUM2 TO WRK-RESUL.
-           DISPLAY 'RESULTADO: ' WRK-RESUL.
-      *************SUBTRACAO
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'SUBTRACAO: ' WRK-RESUL.
-      *************DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-               REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO: ' WRK-RESUL.
-           DISPLAY 'RESTO: ' WRK-RESTO.
-      *************MULTIPLICACAO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'MULTIPLICACAO: ' WRK-RESUL.
-      *************COMPUTE
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2)/2.
-           DISPLAY 'COMPUTE ' WRK-RESUL.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: OPERADORES ARITIMETICOS
+      * DATA: = 02/01/2020
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 02/01/2020 GABPI0  VERSAO ORIGINAL - UM PAR POR EXECUCAO
+      * 09/08/2026 GABPI0  PROTEGIDA A DIVISAO CONTRA WRK-NUM2
+      *                    IGUAL A ZERO (ON SIZE ERROR)
+      * 09/08/2026 GABPI0  ACRESCENTADO MODO LOTE (WRK-MODO = 2)
+      *                    QUE LE PARES-ENTRADA E ACUMULA TOTAIS
+      * 09/08/2026 GABPI0  REGISTRA O TERMINO DO RUN NA TRILHA
+      *                    DE AUDITORIA COMPARTILHADA AUDITLOG
+      * 09/08/2026 GABPI0  IMPRIME A CONTAGEM DE PARES PROCESSA-
+      *                    DOS COMO TOTAL DE CONTROLE DO LOTE
+      * 09/08/2026 GABPI0  REINICIALIZA WRK-FIM-ARQUIVO AO ENTRAR
+      *                    NO MODO LOTE, JA QUE O PROGCOB00 PODE
+      *                    CHAMAR ESTE PROGRAMA VARIAS VEZES NA
+      *                    MESMA EXECUCAO
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-ENTRADA ASSIGN TO "PARESENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARES.
+           SELECT TRILHA-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARES-ENTRADA.
+       01  PARES-ENTRADA-REG.
+           05  PE-NUM1             PIC S9(04)V99.
+           05  PE-NUM2             PIC S9(04)V99.
+       FD  TRILHA-AUDITORIA.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE SPACES.
+       77 WRK-DATA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-HORA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-CHAVE-AUDIT-ED PIC -9(04),99 VALUE ZEROS.
+       77 WRK-MODO      PIC X(01) VALUE '1'.
+           88 MODO-LOTE            VALUE '2'.
+       77 WRK-FS-PARES  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO          VALUE 'S'.
+       77 WRK-NUM1  PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-NUM2  PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-RESUL PIC S9(07)V99 VALUE ZEROS.
+       77 WRK-RESTO PIC S9(04)V99 VALUE ZEROS.
+      *---------------------------------------------------
+      * TOTAIS ACUMULADOS DO MODO LOTE (UM POR OPERACAO)
+      *---------------------------------------------------
+       77 WRK-TOTAL-SOMA  PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-SUB   PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-DIV   PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-MULT  PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-COMP  PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-QTDE-PARES  PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY 'INFORME O MODO (1=INTERATIVO 2=LOTE): '
+               WITH NO ADVANCING.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           IF MODO-LOTE
+               PERFORM 5000-PROCESSAR-LOTE THRU 5000-PROCESSAR-LOTE-EXIT
+           ELSE
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+               PERFORM 2000-CALCULAR-E-EXIBIR
+                   THRU 2000-CALCULAR-E-EXIBIR-EXIT
+           END-IF.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+      *****************************************************
+      * EXECUTA AS CINCO OPERACOES SOBRE WRK-NUM1/WRK-NUM2 E
+      * ACUMULA O RESULTADO DE CADA UMA NO TOTAL DA OPERACAO
+      *****************************************************
+       2000-CALCULAR-E-EXIBIR.
+           ADD 1 TO WRK-QTDE-PARES.
+           DISPLAY "==============================="
+           DISPLAY 'NUMERO 1: ' WRK-NUM1.
+           DISPLAY 'NUMERO 2: ' WRK-NUM2.
+      *************SOMA
+           ADD WRK-NUM1  WRK-NUM2 GIVING WRK-RESUL.
+           DISPLAY 'RESULTADO: ' WRK-RESUL.
+           ADD WRK-RESUL TO WRK-TOTAL-SOMA.
+      *************SUBTRACAO
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+           DISPLAY 'SUBTRACAO: ' WRK-RESUL.
+           ADD WRK-RESUL TO WRK-TOTAL-SUB.
+      *************DIVISAO
+           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   DISPLAY 'DIVISAO POR ZERO'
+               NOT ON SIZE ERROR
+                   DISPLAY 'DIVISAO: ' WRK-RESUL
+                   DISPLAY 'RESTO: ' WRK-RESTO
+                   ADD WRK-RESUL TO WRK-TOTAL-DIV
+           END-DIVIDE.
+      *************MULTIPLICACAO
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WRK-RESUL'
+               NOT ON SIZE ERROR
+                   DISPLAY 'MULTIPLICACAO: ' WRK-RESUL
+                   ADD WRK-RESUL TO WRK-TOTAL-MULT
+           END-MULTIPLY.
+      *************COMPUTE
+           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2)/2.
+           DISPLAY 'COMPUTE ' WRK-RESUL.
+           ADD WRK-RESUL TO WRK-TOTAL-COMP.
+       2000-CALCULAR-E-EXIBIR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LE PARES-ENTRADA ATE O FIM, REPETINDO O MESMO CALCULO
+      * DO MODO INTERATIVO PARA CADA PAR
+      *****************************************************
+       5000-PROCESSAR-LOTE.
+           OPEN INPUT PARES-ENTRADA.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZEROS TO WRK-TOTAL-SOMA WRK-TOTAL-SUB WRK-TOTAL-DIV
+               WRK-TOTAL-MULT WRK-TOTAL-COMP WRK-QTDE-PARES.
+           PERFORM 5100-LER-PAR THRU 5100-LER-PAR-EXIT.
+           PERFORM 5200-PROCESSAR-PAR THRU 5200-PROCESSAR-PAR-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 5900-IMPRIMIR-TOTAIS THRU 5900-IMPRIMIR-TOTAIS-EXIT.
+           CLOSE PARES-ENTRADA.
+       5000-PROCESSAR-LOTE-EXIT.
+           EXIT.
+
+       5100-LER-PAR.
+           READ PARES-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE PE-NUM1 TO WRK-NUM1
+                   MOVE PE-NUM2 TO WRK-NUM2
+           END-READ.
+       5100-LER-PAR-EXIT.
+           EXIT.
+
+       5200-PROCESSAR-PAR.
+           PERFORM 2000-CALCULAR-E-EXIBIR
+               THRU 2000-CALCULAR-E-EXIBIR-EXIT.
+           PERFORM 5100-LER-PAR THRU 5100-LER-PAR-EXIT.
+       5200-PROCESSAR-PAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * IMPRIME O TOTAL ACUMULADO DE CADA OPERACAO NO LOTE
+      *****************************************************
+       5900-IMPRIMIR-TOTAIS.
+           DISPLAY "=========== TOTAIS DO LOTE ==========".
+           DISPLAY 'PARES PROCESSADOS....: ' WRK-QTDE-PARES.
+           DISPLAY 'TOTAL SOMA..........: ' WRK-TOTAL-SOMA.
+           DISPLAY 'TOTAL SUBTRACAO......: ' WRK-TOTAL-SUB.
+           DISPLAY 'TOTAL DIVISAO........: ' WRK-TOTAL-DIV.
+           DISPLAY 'TOTAL MULTIPLICACAO..: ' WRK-TOTAL-MULT.
+           DISPLAY 'TOTAL COMPUTE........: ' WRK-TOTAL-COMP.
+       5900-IMPRIMIR-TOTAIS-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPAR-
+      * TILHADA (AUDITLOG) REGISTRANDO O TERMINO DESTE RUN
+      *****************************************************
+       9999-FINALIZAR.
+           OPEN EXTEND TRILHA-AUDITORIA.
+           IF WRK-FS-AUDIT = "35"
+               OPEN OUTPUT TRILHA-AUDITORIA
+           END-IF.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE "PROGCOB5" TO AU-PROGRAMA.
+           MOVE WRK-DATA-AUDIT TO AU-DATA.
+           MOVE WRK-HORA-AUDIT TO AU-HORA.
+           MOVE "FIM NORMAL DO RUN" TO AU-EVENTO.
+           MOVE WRK-NUM1 TO WRK-CHAVE-AUDIT-ED.
+           MOVE WRK-CHAVE-AUDIT-ED TO AU-CHAVE.
+           WRITE AUDITORIA-REG.
+           CLOSE TRILHA-AUDITORIA.
+       9999-FINALIZAR-EXIT.
+           EXIT.
