@@ -1,27 +1,165 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB06.
-      * *******************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = GABRIELA GABPI0
-      * OBJETIVO: USO DOS SINAIS (+ - )
-      * DATA: = 02/01/2020
-      **********************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1         PIC 9(02)   VALUE ZEROS.
-       77 WRK-NUM2         PIC 9(02)   VALUE ZEROS.
-       77 WRK-RESUL        PIC S9(04)  VALUE ZEROS.
-       77 WRK-RESUL-ED     PIC -ZZ9    VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY "==============================="
-           DISPLAY 'NUMERO 1: ' WRK-NUM1.
-           DISPLAY 'NUMERO 2: ' WRK-NUM2.
-      *************SUBTRACAO
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO: ' WRK-RESUL.
-           DISPLAY 'SUB 2 : ' WRK-RESUL-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: USO DOS SINAIS (+ - )
+      * DATA: = 02/01/2020
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 02/01/2020 GABPI0  VERSAO ORIGINAL - SUBTRACAO SINALIZADA
+      * 09/08/2026 GABPI0  ON SIZE ERROR NA SUBTRACAO
+      * 09/08/2026 GABPI0  ACRESCIDAS ADICAO E MULTIPLICACAO
+      * 09/08/2026 GABPI0  CADA RESULTADO E GRAVADO NO LEDGER
+      *                    DE AJUSTES (SIXLEDGR) PARA CONFERENCIA
+      * 09/08/2026 GABPI0  REGISTRA O TERMINO DO RUN NA TRILHA
+      *                    DE AUDITORIA COMPARTILHADA AUDITLOG
+      * 09/08/2026 GABPI0  ACRESCIDO LG-RESUL (NUMERICO) AO LADO
+      *                    DE LG-RESUL-ED PARA PERMITIR SOMAR OS
+      *                    RESULTADOS NO RELATORIO PROGCOB06S
+      * 09/08/2026 GABPI0  LEDGER-AJUSTES-REG PASSA A VIR DO
+      *                    COPYBOOK LEDGERREC, COMPARTILHADO COM
+      *                    O PROGCOB06S
+      * 09/08/2026 GABPI0  WRK-NUM1 E WRK-NUM2 PASSAM A SER SINALI-
+      *                    ZADOS PARA QUE A ADICAO E A MULTIPLICA-
+      *                    CAO TAMBEM POSSAM PRODUZIR RESULTADO
+      *                    NEGATIVO, NAO SO A SUBTRACAO
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-AJUSTES ASSIGN TO "SIXLEDGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LEDGER.
+           SELECT TRILHA-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-AJUSTES.
+           COPY LEDGERREC.
+       FD  TRILHA-AUDITORIA.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE SPACES.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE SPACES.
+       77 WRK-HORA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-DATA-HOJE    PIC X(08) VALUE SPACES.
+       77 WRK-NUM1         PIC S9(02)  VALUE ZEROS.
+       77 WRK-NUM2         PIC S9(02)  VALUE ZEROS.
+       77 WRK-RESUL        PIC S9(04)  VALUE ZEROS.
+       77 WRK-RESUL-ED     PIC -ZZ9    VALUE ZEROS.
+       77 WRK-OPERACAO     PIC X(12)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+           ACCEPT WRK-NUM2 FROM CONSOLE.
+           DISPLAY "==============================="
+           DISPLAY 'NUMERO 1: ' WRK-NUM1.
+           DISPLAY 'NUMERO 2: ' WRK-NUM2.
+           PERFORM 2000-SUBTRAIR THRU 2000-SUBTRAIR-EXIT.
+           PERFORM 3000-SOMAR THRU 3000-SOMAR-EXIT.
+           PERFORM 4000-MULTIPLICAR THRU 4000-MULTIPLICAR-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND LEDGER-AJUSTES.
+           IF WRK-FS-LEDGER = "35"
+               OPEN OUTPUT LEDGER-AJUSTES
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *************SUBTRACAO
+       2000-SUBTRAIR.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WRK-RESUL'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+                   DISPLAY 'SUBTRACAO: ' WRK-RESUL
+                   DISPLAY 'SUB 2 : ' WRK-RESUL-ED
+                   MOVE 'SUBTRACAO' TO WRK-OPERACAO
+                   PERFORM 8000-GRAVAR-LEDGER
+                       THRU 8000-GRAVAR-LEDGER-EXIT
+           END-SUBTRACT.
+       2000-SUBTRAIR-EXIT.
+           EXIT.
+
+      *************ADICAO
+       3000-SOMAR.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WRK-RESUL'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+                   DISPLAY 'ADICAO: ' WRK-RESUL
+                   DISPLAY 'ADI 2 : ' WRK-RESUL-ED
+                   MOVE 'ADICAO' TO WRK-OPERACAO
+                   PERFORM 8000-GRAVAR-LEDGER
+                       THRU 8000-GRAVAR-LEDGER-EXIT
+           END-ADD.
+       3000-SOMAR-EXIT.
+           EXIT.
+
+      *************MULTIPLICACAO
+       4000-MULTIPLICAR.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WRK-RESUL'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+                   DISPLAY 'MULTIPLICACAO: ' WRK-RESUL
+                   DISPLAY 'MUL 2 : ' WRK-RESUL-ED
+                   MOVE 'MULTIPLICACAO' TO WRK-OPERACAO
+                   PERFORM 8000-GRAVAR-LEDGER
+                       THRU 8000-GRAVAR-LEDGER-EXIT
+           END-MULTIPLY.
+       4000-MULTIPLICAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NO LEDGER DE AJUSTES COM A DATA,
+      * OS NUMEROS INFORMADOS E O RESULTADO SINALIZADO
+      *****************************************************
+       8000-GRAVAR-LEDGER.
+           MOVE WRK-DATA-HOJE TO LG-DATA.
+           MOVE WRK-OPERACAO TO LG-OPERACAO.
+           MOVE WRK-NUM1 TO LG-NUM1.
+           MOVE WRK-NUM2 TO LG-NUM2.
+           MOVE WRK-RESUL-ED TO LG-RESUL-ED.
+           MOVE WRK-RESUL TO LG-RESUL.
+           WRITE LEDGER-AJUSTES-REG.
+       8000-GRAVAR-LEDGER-EXIT.
+           EXIT.
+
+       9999-FINALIZAR.
+           CLOSE LEDGER-AJUSTES.
+           PERFORM 9900-REGISTRAR-AUDITORIA
+               THRU 9900-REGISTRAR-AUDITORIA-EXIT.
+       9999-FINALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPAR-
+      * TILHADA (AUDITLOG) REGISTRANDO O TERMINO DESTE RUN
+      *****************************************************
+       9900-REGISTRAR-AUDITORIA.
+           OPEN EXTEND TRILHA-AUDITORIA.
+           IF WRK-FS-AUDIT = "35"
+               OPEN OUTPUT TRILHA-AUDITORIA
+           END-IF.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE "PROGCOB6" TO AU-PROGRAMA.
+           MOVE WRK-DATA-HOJE TO AU-DATA.
+           MOVE WRK-HORA-AUDIT TO AU-HORA.
+           MOVE "FIM NORMAL DO RUN" TO AU-EVENTO.
+           MOVE WRK-NUM1 TO AU-CHAVE.
+           WRITE AUDITORIA-REG.
+           CLOSE TRILHA-AUDITORIA.
+       9900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
