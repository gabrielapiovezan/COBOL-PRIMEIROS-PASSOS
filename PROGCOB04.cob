@@ -1,28 +1,445 @@
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB04.
-      * *******************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = GABRIELA GABPI0
-      * OBJETIVO: RECEBER NOME E SALARIO
-      * IMPRIMIR FORMATADO - USO DA VIRGULA
-      * DATA: = 02/01/2020
-      **********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME       PIC X(20) VALUE SPACE.
-       77 WRK-SALARIO    PIC 9(06)V99  VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-      ************** MOSTRA DADOS
-           DISPLAY "NOME " WRK-NOME.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY " SALARIO " WRK-SALARIO-ED.
-           STOP RUN.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB04.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: RECEBER NOME E SALARIO
+      * IMPRIMIR FORMATADO - USO DA VIRGULA
+      * DATA: = 02/01/2020
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 02/01/2020 GABPI0  VERSAO ORIGINAL - ACCEPT/DISPLAY
+      * 09/08/2026 GABPI0  TRANSFORMADO EM FOLHA DE PAGAMENTO EM
+      *                    LOTE: LE FOLHA-ENTRADA E IMPRIME O
+      *                    REGISTRO DE PAGAMENTO COM TOTAL GERAL
+      * 09/08/2026 GABPI0  REGISTRA O TERMINO DO RUN NA TRILHA
+      *                    DE AUDITORIA COMPARTILHADA AUDITLOG
+      * 09/08/2026 GABPI0  GRAVA CHECKPOINT DE REINICIO (FOLHACKP)
+      *                    APOS CADA REGISTRO PROCESSADO, PARA
+      *                    RETOMAR SEM REPROCESSAR EM CASO DE
+      *                    QUEDA DO JOB
+      * 09/08/2026 GABPI0  IMPRIME TOTAIS DE CONTROLE (LIDOS,
+      *                    PAGOS, REJEITADOS) AO FIM DO RUN
+      * 09/08/2026 GABPI0  GRAVA EXTRATO CONTABIL DE LARGURA FIXA
+      *                    (FOLHAEXT) COM MATRICULA, SALARIO E
+      *                    LIQUIDO DE CADA REGISTRO PAGO, PARA
+      *                    IMPORTACAO NO RAZAO GERAL
+      * 09/08/2026 GABPI0  DESCONTOS E LIQUIDO TAMBEM EDITADOS NO
+      *                    PADRAO USD QUANDO A MOEDA DO REGISTRO
+      *                    FOR USD (ANTES SO O BRUTO ERA); O PISO
+      *                    MINIMO SO SE APLICA A REGISTROS BRL; O
+      *                    EXTRATO CONTABIL GRAVA A MOEDA DE ORIGEM
+      * 09/08/2026 GABPI0  TOTAL GERAL DA FOLHA SEPARADO EM BRL E
+      *                    USD - UM SO ACUMULADOR SOMAVA AS DUAS
+      *                    MOEDAS JUNTAS, O QUE NAO TEM SIGNIFICADO;
+      *                    REINICIALIZADOS OS CONTADORES E O
+      *                    INDICADOR DE FIM DE ARQUIVO AO ENTRAR EM
+      *                    1000-INICIALIZAR, JA QUE O PROGCOB00
+      *                    PODE CHAMAR ESTE PROGRAMA VARIAS VEZES
+      *                    NA MESMA EXECUCAO E A WORKING-STORAGE
+      *                    PERMANECE COM OS VALORES DA CHAMADA
+      *                    ANTERIOR
+      * 09/08/2026 GABPI0  2180-GRAVAR-CHECKPOINT PASSA A ACRES-
+      *                    CENTAR (OPEN EXTEND) EM VEZ DE REESCRE-
+      *                    VER (OPEN OUTPUT) O FOLHACKP, JA QUE A
+      *                    DISPOSICAO DISP=(MOD,CATLG) DO JCL NAO
+      *                    TRUNCA O CONTEUDO ANTERIOR; 1200-LER-
+      *                    CHECKPOINT AGORA LE ATE O FIM DO ARQUIVO
+      *                    E FICA COM O ULTIMO REGISTRO, EM VEZ DO
+      *                    PRIMEIRO, PARA RETOMAR DO PONTO CERTO
+      * 09/08/2026 GABPI0  2260-FORMATAR-USD REMOVE OS ESPACOS DE
+      *                    SUPRESSAO DE ZEROS DE WRK-USD-MILHAR-ED
+      *                    (FUNCTION TRIM) ANTES DE CONCATENAR -
+      *                    ANTES FICAVAM ESPACOS EMBUTIDOS NO VALOR
+      *                    EDITADO SEMPRE QUE O MILHAR TINHA MENOS
+      *                    DE 3 DIGITOS
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA-ENTRADA ASSIGN TO "FOLHAENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT TRILHA-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT CHECKPOINT-FOLHA ASSIGN TO "FOLHACKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
+           SELECT EXTRATO-CONTABIL ASSIGN TO "FOLHAEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FOLHA-ENTRADA.
+       01  FOLHA-ENTRADA-REG.
+           05  FE-EMP-ID           PIC 9(06).
+           05  FE-NOME             PIC X(20).
+           05  FE-SALARIO          PIC 9(06)V99.
+           05  FE-MOEDA            PIC X(03).
+       FD  TRILHA-AUDITORIA.
+           COPY AUDITREC.
+       FD  CHECKPOINT-FOLHA.
+       01  CHECKPOINT-FOLHA-REG.
+           05  CK-ULTIMO-ID        PIC 9(06).
+      *****************************************************
+      * EXTRATO CONTABIL DE LARGURA FIXA PARA O IMPORT DO
+      * RAZAO GERAL: MATRICULA, SALARIO BRUTO E LIQUIDO,
+      * SEM PONTUACAO, COM CASAS DECIMAIS IMPLICITAS (V99).
+      * EX-MOEDA IDENTIFICA A MOEDA DO REGISTRO DE ORIGEM,
+      * JA QUE A FOLHA-ENTRADA PODE TRAZER BRL E USD MISTURADOS
+      *****************************************************
+       FD  EXTRATO-CONTABIL.
+       01  EXTRATO-CONTABIL-REG.
+           05  EX-EMP-ID           PIC 9(06).
+           05  EX-SALARIO          PIC 9(06)V99.
+           05  EX-LIQUIDO          PIC 9(06)V99.
+           05  EX-MOEDA            PIC X(03).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-FOLHA        PIC X(02) VALUE SPACES.
+       77 WRK-FS-EXTRATO      PIC X(02) VALUE SPACES.
+       77 WRK-FS-AUDIT        PIC X(02) VALUE SPACES.
+       77 WRK-DATA-AUDIT      PIC X(08) VALUE SPACES.
+       77 WRK-HORA-AUDIT      PIC X(08) VALUE SPACES.
+       77 WRK-FS-CKPT         PIC X(02) VALUE SPACES.
+       77 WRK-ULTIMO-PROCESSADO PIC 9(06) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO             VALUE 'S'.
+       77 WRK-NOME            PIC X(20) VALUE SPACE.
+       77 WRK-SALARIO         PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-SALARIO-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+      *---------------------------------------------------
+      * TOTAL GERAL SEPARADO POR MOEDA: A FOLHA-ENTRADA PODE
+      * MISTURAR BRL E USD, ENTAO UM UNICO ACUMULADOR NAO TEM
+      * SIGNIFICADO NENHUM
+      *---------------------------------------------------
+       77 WRK-TOTAL-SALARIO-BRL PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-SALARIO-USD PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-SAL-BRL-ED  PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-SAL-USD-ED  PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *---------------------------------------------------
+      * TOTAIS DE CONTROLE DO PROCESSAMENTO EM LOTE
+      *---------------------------------------------------
+       77 WRK-QTDE-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-PAGOS      PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-REJEITADOS PIC 9(06) VALUE ZEROS.
+      *---------------------------------------------------
+      * PERCENTUAIS DE DESCONTO (INSS/IRRF SIMPLIFICADOS)
+      *---------------------------------------------------
+       77 WRK-PCT-INSS        PIC 9V999 VALUE 0,110.
+       77 WRK-PCT-IRRF        PIC 9V999 VALUE 0,150.
+       77 WRK-VLR-INSS        PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VLR-IRRF        PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VLR-DESCONTOS   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VLR-LIQUIDO     PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-DESCONTOS-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-MINIMO  PIC 9(06)V99 VALUE 1412,00.
+       77 WRK-SALARIO-VALIDO  PIC X(01) VALUE 'S'.
+           88 SALARIO-VALIDO         VALUE 'S'.
+           88 SALARIO-INVALIDO       VALUE 'N'.
+      *---------------------------------------------------
+      * EDICAO MULTI-MOEDA (BRL / USD) DO BRUTO, DOS DESCON-
+      * TOS E DO LIQUIDO. 2260-FORMATAR-USD E GENERICA: RECE-
+      * BE O VALOR EM WRK-USD-VALOR-ENTRADA E DEVOLVE O TEXTO
+      * EDITADO EM WRK-USD-VALOR-SAIDA, PARA SER CHAMADA UMA
+      * VEZ PARA CADA UM DOS TRES VALORES
+      *---------------------------------------------------
+       77 WRK-MOEDA           PIC X(03) VALUE 'BRL'.
+       77 WRK-USD-VALOR-ENTRADA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-USD-VALOR-SAIDA   PIC X(15) VALUE SPACES.
+       77 WRK-SALARIO-ED-USD    PIC X(15) VALUE SPACES.
+       77 WRK-DESCONTOS-ED-USD  PIC X(15) VALUE SPACES.
+       77 WRK-LIQUIDO-ED-USD    PIC X(15) VALUE SPACES.
+       77 WRK-USD-INTEIRO     PIC 9(06) VALUE ZEROS.
+       77 WRK-USD-MILHAR      PIC 999   VALUE ZEROS.
+       77 WRK-USD-CENTENA     PIC 999   VALUE ZEROS.
+       77 WRK-USD-CENTAVOS    PIC 99    VALUE ZEROS.
+       77 WRK-USD-MILHAR-ED   PIC ZZ9   VALUE ZEROS.
+       77 WRK-USD-CENTENA-ED  PIC 999   VALUE ZEROS.
+       77 WRK-USD-CENTAVOS-ED PIC 99    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-FOLHA THRU 2000-PROCESSAR-FOLHA-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 8000-IMPRIMIR-TOTAL THRU 8000-IMPRIMIR-TOTAL-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+      *****************************************************
+      * ABRE O ARQUIVO DE ENTRADA DA FOLHA E LE O PRIMEIRO
+      * REGISTRO PARA ARMAR O LACO PRINCIPAL
+      *****************************************************
+       1000-INICIALIZAR.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZEROS TO WRK-TOTAL-SALARIO-BRL WRK-TOTAL-SALARIO-USD
+               WRK-QTDE-LIDOS WRK-QTDE-PAGOS WRK-QTDE-REJEITADOS.
+           OPEN INPUT FOLHA-ENTRADA.
+           PERFORM 1200-LER-CHECKPOINT THRU 1200-LER-CHECKPOINT-EXIT.
+           OPEN EXTEND EXTRATO-CONTABIL.
+           IF WRK-FS-EXTRATO = "35"
+               OPEN OUTPUT EXTRATO-CONTABIL
+           END-IF.
+           DISPLAY "=========== REGISTRO DE PAGAMENTO ============".
+           PERFORM 2100-LER-FOLHA THRU 2100-LER-FOLHA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR (FOLHACKP) ATE
+      * O FIM DO ARQUIVO, GUARDANDO O ULTIMO REGISTRO LIDO. O
+      * ARQUIVO E DE ACRESCIMO (OPEN EXTEND EM 2180-GRAVAR-
+      * CHECKPOINT), ENTAO PODE TER MAIS DE UM REGISTRO - O QUE
+      * VALE E SEMPRE O ULTIMO GRAVADO. SE NAO EXISTIR, O JOB
+      * COMECA DO PRIMEIRO REGISTRO
+      *****************************************************
+       1200-LER-CHECKPOINT.
+           MOVE ZEROS TO WRK-ULTIMO-PROCESSADO.
+           OPEN INPUT CHECKPOINT-FOLHA.
+           IF WRK-FS-CKPT NOT = "35"
+               PERFORM UNTIL WRK-FS-CKPT = "10"
+                   READ CHECKPOINT-FOLHA
+                       AT END
+                           MOVE "10" TO WRK-FS-CKPT
+                       NOT AT END
+                           MOVE CK-ULTIMO-ID TO WRK-ULTIMO-PROCESSADO
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FOLHA
+           END-IF.
+           IF WRK-ULTIMO-PROCESSADO > ZEROS
+               DISPLAY 'RETOMANDO APOS MATRICULA: '
+                   WRK-ULTIMO-PROCESSADO
+           END-IF.
+       1200-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************
+      * PROCESSA UM REGISTRO DE EMPREGADO/SALARIO E LE O
+      * PROXIMO PARA MANTER O LACO PRINCIPAL. REGISTROS JA
+      * PAGOS EM UMA EXECUCAO ANTERIOR (CHECKPOINT) SAO
+      * IGNORADOS PARA EVITAR PAGAMENTO EM DUPLICIDADE
+      *****************************************************
+       2000-PROCESSAR-FOLHA.
+           IF FE-EMP-ID > WRK-ULTIMO-PROCESSADO
+               ADD 1 TO WRK-QTDE-LIDOS
+               PERFORM 2150-VALIDAR-SALARIO
+                   THRU 2150-VALIDAR-SALARIO-EXIT
+               IF SALARIO-VALIDO
+                   PERFORM 2200-IMPRIMIR-DETALHE
+                       THRU 2200-IMPRIMIR-DETALHE-EXIT
+                   IF WRK-MOEDA = 'USD'
+                       ADD WRK-SALARIO TO WRK-TOTAL-SALARIO-USD
+                   ELSE
+                       ADD WRK-SALARIO TO WRK-TOTAL-SALARIO-BRL
+                   END-IF
+                   ADD 1 TO WRK-QTDE-PAGOS
+               ELSE
+                   DISPLAY FE-EMP-ID " " WRK-NOME
+                       " *** SALARIO REJEITADO - INFORME UM VALOR"
+                       " IGUAL OU SUPERIOR AO MINIMO ***"
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+               END-IF
+               PERFORM 2180-GRAVAR-CHECKPOINT
+                   THRU 2180-GRAVAR-CHECKPOINT-EXIT
+           END-IF.
+           PERFORM 2100-LER-FOLHA THRU 2100-LER-FOLHA-EXIT.
+       2000-PROCESSAR-FOLHA-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA EM FOLHACKP A MATRICULA DO ULTIMO REGISTRO
+      * PROCESSADO COM SUCESSO, PARA UM EVENTUAL REINICIO. O
+      * ARQUIVO E DE ACRESCIMO (NAO REESCRITO) PORQUE A DISPOSI-
+      * CAO DE JCL DISP=(MOD,CATLG) NAO GARANTE TRUNCAR O
+      * CONTEUDO ANTERIOR A CADA OPEN OUTPUT; 1200-LER-CHECKPOINT
+      * LE ATE O FIM E FICA COM O ULTIMO REGISTRO GRAVADO
+      *****************************************************
+       2180-GRAVAR-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FOLHA.
+           IF WRK-FS-CKPT = "35"
+               OPEN OUTPUT CHECKPOINT-FOLHA
+           END-IF.
+           MOVE FE-EMP-ID TO CK-ULTIMO-ID.
+           WRITE CHECKPOINT-FOLHA-REG.
+           CLOSE CHECKPOINT-FOLHA.
+       2180-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************
+      * REJEITA SALARIOS ZERADOS OU NEGATIVOS. O PISO MINIMO
+      * CONFIGURADO EM WRK-SALARIO-MINIMO E UM VALOR ESTATU-
+      * TARIO EM REAIS, ENTAO SO SE APLICA A REGISTROS BRL -
+      * A FOLHA NAO TEM UM PISO EQUIVALENTE PARA OUTRAS MOEDAS
+      *****************************************************
+       2150-VALIDAR-SALARIO.
+           IF WRK-SALARIO > ZEROS
+               AND (WRK-MOEDA NOT = 'BRL'
+                   OR WRK-SALARIO NOT LESS THAN WRK-SALARIO-MINIMO)
+               SET SALARIO-VALIDO TO TRUE
+           ELSE
+               SET SALARIO-INVALIDO TO TRUE
+           END-IF.
+       2150-VALIDAR-SALARIO-EXIT.
+           EXIT.
+
+       2100-LER-FOLHA.
+           READ FOLHA-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE FE-NOME TO WRK-NOME
+                   MOVE FE-SALARIO TO WRK-SALARIO
+                   MOVE FE-MOEDA TO WRK-MOEDA
+                   IF WRK-MOEDA = SPACES
+                       MOVE 'BRL' TO WRK-MOEDA
+                   END-IF
+           END-READ.
+       2100-LER-FOLHA-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR-DETALHE.
+           PERFORM 2250-CALCULAR-DESCONTOS
+               THRU 2250-CALCULAR-DESCONTOS-EXIT.
+           PERFORM 2270-GRAVAR-EXTRATO THRU 2270-GRAVAR-EXTRATO-EXIT.
+           IF WRK-MOEDA = 'USD'
+               MOVE WRK-SALARIO TO WRK-USD-VALOR-ENTRADA
+               PERFORM 2260-FORMATAR-USD THRU 2260-FORMATAR-USD-EXIT
+               MOVE WRK-USD-VALOR-SAIDA TO WRK-SALARIO-ED-USD
+               MOVE WRK-VLR-DESCONTOS TO WRK-USD-VALOR-ENTRADA
+               PERFORM 2260-FORMATAR-USD THRU 2260-FORMATAR-USD-EXIT
+               MOVE WRK-USD-VALOR-SAIDA TO WRK-DESCONTOS-ED-USD
+               MOVE WRK-VLR-LIQUIDO TO WRK-USD-VALOR-ENTRADA
+               PERFORM 2260-FORMATAR-USD THRU 2260-FORMATAR-USD-EXIT
+               MOVE WRK-USD-VALOR-SAIDA TO WRK-LIQUIDO-ED-USD
+               DISPLAY FE-EMP-ID " " WRK-NOME
+                   " BRUTO " WRK-SALARIO-ED-USD
+                   " DESCONTOS " WRK-DESCONTOS-ED-USD
+                   " LIQUIDO " WRK-LIQUIDO-ED-USD
+           ELSE
+               MOVE WRK-SALARIO TO WRK-SALARIO-ED
+               DISPLAY FE-EMP-ID " " WRK-NOME
+                   " BRUTO " WRK-SALARIO-ED
+                   " DESCONTOS " WRK-DESCONTOS-ED
+                   " LIQUIDO " WRK-LIQUIDO-ED
+           END-IF.
+       2200-IMPRIMIR-DETALHE-EXIT.
+           EXIT.
+
+      *****************************************************
+      * FORMATA WRK-USD-VALOR-ENTRADA NO PADRAO USD
+      * ($ZZZ,ZZ9.99) EM WRK-USD-VALOR-SAIDA, INDEPENDENTE
+      * DO DECIMAL-POINT IS COMMA DO PROGRAMA. GENERICA PARA
+      * SER USADA COM O BRUTO, OS DESCONTOS E O LIQUIDO
+      *****************************************************
+       2260-FORMATAR-USD.
+           MOVE WRK-USD-VALOR-ENTRADA TO WRK-USD-INTEIRO.
+           COMPUTE WRK-USD-CENTAVOS ROUNDED =
+               (WRK-USD-VALOR-ENTRADA - WRK-USD-INTEIRO) * 100.
+           MOVE WRK-USD-CENTAVOS TO WRK-USD-CENTAVOS-ED.
+           IF WRK-USD-INTEIRO NOT LESS THAN 1000
+               DIVIDE WRK-USD-INTEIRO BY 1000
+                   GIVING WRK-USD-MILHAR
+                   REMAINDER WRK-USD-CENTENA
+               MOVE WRK-USD-MILHAR TO WRK-USD-MILHAR-ED
+               MOVE WRK-USD-CENTENA TO WRK-USD-CENTENA-ED
+               STRING '$' DELIMITED BY SIZE
+                   FUNCTION TRIM(WRK-USD-MILHAR-ED) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WRK-USD-CENTENA-ED DELIMITED BY SIZE
+                   '.' DELIMITED BY SIZE
+                   WRK-USD-CENTAVOS-ED DELIMITED BY SIZE
+                   INTO WRK-USD-VALOR-SAIDA
+           ELSE
+               MOVE WRK-USD-INTEIRO TO WRK-USD-MILHAR-ED
+               STRING '$' DELIMITED BY SIZE
+                   FUNCTION TRIM(WRK-USD-MILHAR-ED) DELIMITED BY SIZE
+                   '.' DELIMITED BY SIZE
+                   WRK-USD-CENTAVOS-ED DELIMITED BY SIZE
+                   INTO WRK-USD-VALOR-SAIDA
+           END-IF.
+       2260-FORMATAR-USD-EXIT.
+           EXIT.
+
+      *****************************************************
+      * CALCULA OS DESCONTOS DE INSS/IRRF SOBRE O SALARIO
+      * BRUTO E APURA O SALARIO LIQUIDO
+      *****************************************************
+       2250-CALCULAR-DESCONTOS.
+           COMPUTE WRK-VLR-INSS ROUNDED =
+               WRK-SALARIO * WRK-PCT-INSS.
+           COMPUTE WRK-VLR-IRRF ROUNDED =
+               (WRK-SALARIO - WRK-VLR-INSS) * WRK-PCT-IRRF.
+           COMPUTE WRK-VLR-DESCONTOS =
+               WRK-VLR-INSS + WRK-VLR-IRRF.
+           COMPUTE WRK-VLR-LIQUIDO =
+               WRK-SALARIO - WRK-VLR-DESCONTOS.
+           MOVE WRK-VLR-DESCONTOS TO WRK-DESCONTOS-ED.
+           MOVE WRK-VLR-LIQUIDO TO WRK-LIQUIDO-ED.
+       2250-CALCULAR-DESCONTOS-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UM REGISTRO NO EXTRATO CONTABIL (FOLHAEXT)
+      * COM A MATRICULA, O SALARIO BRUTO E O LIQUIDO, PARA
+      * IMPORTACAO NO RAZAO GERAL
+      *****************************************************
+       2270-GRAVAR-EXTRATO.
+           MOVE FE-EMP-ID TO EX-EMP-ID.
+           MOVE WRK-SALARIO TO EX-SALARIO.
+           MOVE WRK-VLR-LIQUIDO TO EX-LIQUIDO.
+           MOVE WRK-MOEDA TO EX-MOEDA.
+           WRITE EXTRATO-CONTABIL-REG.
+       2270-GRAVAR-EXTRATO-EXIT.
+           EXIT.
+
+      *****************************************************
+      * IMPRIME O TOTAL GERAL DA FOLHA PROCESSADA
+      *****************************************************
+       8000-IMPRIMIR-TOTAL.
+           MOVE WRK-TOTAL-SALARIO-BRL TO WRK-TOTAL-SAL-BRL-ED.
+           MOVE WRK-TOTAL-SALARIO-USD TO WRK-TOTAL-SAL-USD-ED.
+           DISPLAY "================================================".
+           DISPLAY "REGISTROS LIDOS......: " WRK-QTDE-LIDOS.
+           DISPLAY "REGISTROS PAGOS......: " WRK-QTDE-PAGOS.
+           DISPLAY "REGISTROS REJEITADOS.: " WRK-QTDE-REJEITADOS.
+           DISPLAY "TOTAL GERAL DA FOLHA (BRL): " WRK-TOTAL-SAL-BRL-ED.
+           DISPLAY "TOTAL GERAL DA FOLHA (USD): " WRK-TOTAL-SAL-USD-ED.
+       8000-IMPRIMIR-TOTAL-EXIT.
+           EXIT.
+
+       9999-FINALIZAR.
+           CLOSE FOLHA-ENTRADA.
+           CLOSE EXTRATO-CONTABIL.
+           PERFORM 9900-REGISTRAR-AUDITORIA
+               THRU 9900-REGISTRAR-AUDITORIA-EXIT.
+       9999-FINALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPAR-
+      * TILHADA (AUDITLOG) REGISTRANDO O TERMINO DESTE RUN
+      *****************************************************
+       9900-REGISTRAR-AUDITORIA.
+           OPEN EXTEND TRILHA-AUDITORIA.
+           IF WRK-FS-AUDIT = "35"
+               OPEN OUTPUT TRILHA-AUDITORIA
+           END-IF.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE "PROGCOB4" TO AU-PROGRAMA.
+           MOVE WRK-DATA-AUDIT TO AU-DATA.
+           MOVE WRK-HORA-AUDIT TO AU-HORA.
+           MOVE "FIM NORMAL DO RUN" TO AU-EVENTO.
+           MOVE FE-EMP-ID TO AU-CHAVE.
+           WRITE AUDITORIA-REG.
+           CLOSE TRILHA-AUDITORIA.
+       9900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
