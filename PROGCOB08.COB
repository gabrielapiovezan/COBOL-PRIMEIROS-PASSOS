@@ -1,34 +1,325 @@
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
-      * *******************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = GABRIELA GABPI0
-      * OBJETIVO: RECEBER NOTAS, FAZER A MEDIA E IMPRIMIR STATUS
-      * UTILIZAR OS COMANDOS EVALUATE
-      * DATA: = 02/01/2020
-      **********************************
-       ENVIRONMENT DIVISION.
-              CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-           DISPLAY 'MEDIA: ' WRK-MEDIA.
-           EVALUATE WRK-MEDIA
-               WHEN 10
-                   DISPLAY "APROV - BONUS"
-               WHEN 6 THRU 9,9
-                   DISPLAY "APROVADO"
-               WHEN 2 THRU 5,5
-                   DISPLAY "RECUPERACAO"
-               WHEN OTHER
-                   DISPLAY "REPROVADO"
-               END-EVALUATE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08.
+      * *******************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIELA GABPI0
+      * OBJETIVO: RECEBER NOTAS, FAZER A MEDIA E IMPRIMIR STATUS
+      * UTILIZAR OS COMANDOS EVALUATE
+      * DATA: = 02/01/2020
+      * -------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 02/01/2020 GABPI0  VERSAO ORIGINAL - EVALUATE
+      * 09/08/2026 GABPI0  VALIDA AS NOTAS NO INTERVALO 0 A 10
+      * 09/08/2026 GABPI0  TRANSFORMADO EM LOTE: LE A TURMA
+      *                    INTEIRA DE ROSTER-ENTRADA E IMPRIME UM
+      *                    RESUMO DA TURMA (CONTAGENS E MEDIA)
+      * 09/08/2026 GABPI0  LIMIARES DE APROVACAO/RECUPERACAO LIDOS
+      *                    DO PARAMETRO PARAMLIM EM VEZ DE FIXOS
+      * 09/08/2026 GABPI0  MEDIA PASSA A GUARDAR 2 CASAS DECIMAIS
+      *                    EM VEZ DE TRUNCAR PARA INTEIRO
+      * 09/08/2026 GABPI0  NOTA1/NOTA2/MEDIA PASSAM A VIR DO
+      *                    COPYBOOK GRADEREC, COMPARTILHADO
+      *                    COM O PROGCOB07
+      * 09/08/2026 GABPI0  REGISTRA O TERMINO DO RUN NA TRILHA
+      *                    DE AUDITORIA COMPARTILHADA AUDITLOG
+      * 09/08/2026 GABPI0  NOTAS NAO NUMERICAS OU EM BRANCO SAO
+      *                    DESVIADAS PARA A LISTA DE EXCECOES
+      *                    EXCLOG EM VEZ DE VIRAR REPROVACAO
+      * 09/08/2026 GABPI0  LIMIAR DE BONUS TAMBEM PASSA A SER LIDO
+      *                    DO PARAMLIM (PL-LIM-BONUS), COMPLETANDO
+      *                    A CONFIGURABILIDADE DOS TRES LIMIARES
+      *                    DO EVALUATE - SO OS OUTROS DOIS TINHAM
+      *                    SIDO EXTERNALIZADOS
+      * 09/08/2026 GABPI0  REINICIALIZA O INDICADOR DE FIM DE
+      *                    ARQUIVO E OS CONTADORES/TOTAL DO RESUMO
+      *                    AO ENTRAR EM 1000-INICIALIZAR, JA QUE O
+      *                    PROGCOB00 PODE CHAMAR ESTE PROGRAMA
+      *                    VARIAS VEZES NA MESMA EXECUCAO
+      * 09/08/2026 GABPI0  WRK-MEDIA-TURMA TAMBEM ENTRA NA REINICIA-
+      *                    LIZACAO DE 1000-INICIALIZAR - SE TODOS OS
+      *                    ALUNOS DE UMA CHAMADA POSTERIOR FOREM
+      *                    REJEITADOS/EXCECAO, O RESUMO NAO PODE
+      *                    IMPRIMIR A MEDIA DA CHAMADA ANTERIOR
+      * 09/08/2026 GABPI0  PARAM-LIMIARES-REG PASSA A TRAZER
+      *                    PL-LIM-BONUS DEPOIS DE PL-LIM-APROVADO E
+      *                    PL-LIM-RECUPERACAO, EM VEZ DE ANTES -
+      *                    UM PARAMLIM GRAVADO NO LAYOUT ORIGINAL
+      *                    DE 2 CAMPOS PRECISA CONTINUAR LEGIVEL
+      **********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-ENTRADA ASSIGN TO "ROSTERENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROSTER.
+           SELECT PARAM-LIMIARES ASSIGN TO "PARAMLIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAM.
+           SELECT TRILHA-AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT EXCECOES-LISTA ASSIGN TO "EXCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCEC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-ENTRADA.
+       01  ROSTER-ENTRADA-REG.
+           05  RE-MATRICULA        PIC 9(06).
+           05  RE-NOME             PIC X(20).
+           05  RE-NOTA1            PIC X(02).
+           05  RE-NOTA2            PIC X(02).
+       FD  PARAM-LIMIARES.
+       01  PARAM-LIMIARES-REG.
+           05  PL-LIM-APROVADO     PIC 9(02).
+           05  PL-LIM-RECUPERACAO  PIC 9(02).
+           05  PL-LIM-BONUS        PIC 9(02).
+       FD  TRILHA-AUDITORIA.
+           COPY AUDITREC.
+       FD  EXCECOES-LISTA.
+           COPY EXCECREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-ROSTER    PIC X(02) VALUE SPACES.
+       77 WRK-FS-PARAM     PIC X(02) VALUE SPACES.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE SPACES.
+       77 WRK-FS-EXCEC     PIC X(02) VALUE SPACES.
+       77 WRK-EX-CAMPO     PIC X(10) VALUE SPACES.
+       77 WRK-EX-VALOR     PIC X(10) VALUE SPACES.
+       77 WRK-DATA-AUDIT   PIC X(08) VALUE SPACES.
+       77 WRK-HORA-AUDIT   PIC X(08) VALUE SPACES.
+      *---------------------------------------------------
+      * LIMIARES DE CLASSIFICACAO (PADRAO USADO QUANDO O
+      * ARQUIVO DE PARAMETROS PARAMLIM NAO EXISTE)
+      *---------------------------------------------------
+       77 WRK-LIM-BONUS       PIC 9(02) VALUE 10.
+       77 WRK-LIM-APROVADO    PIC 9(02) VALUE 06.
+       77 WRK-LIM-RECUP       PIC 9(02) VALUE 02.
+       77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO           VALUE 'S'.
+           COPY GRADEREC REPLACING ==:PREFIX:== BY ==WRK==.
+       77 WRK-NOTA-INVALIDA PIC X(01) VALUE 'N'.
+           88 NOTA-INVALIDA         VALUE 'S' FALSE 'N'.
+       77 WRK-NOTA-EXCECAO  PIC X(01) VALUE 'N'.
+           88 NOTA-EXCECAO          VALUE 'S' FALSE 'N'.
+      *---------------------------------------------------
+      * CONTADORES DO RESUMO DA TURMA
+      *---------------------------------------------------
+       77 WRK-QTDE-LIDOS      PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-BONUS      PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-APROVADO   PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-RECUP      PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-REPROVADO  PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-REJEITADOS PIC 9(04) VALUE ZEROS.
+       77 WRK-QTDE-EXCECOES   PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-MEDIA     PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MEDIA-TURMA     PIC 9(04)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-ALUNO THRU 2000-PROCESSAR-ALUNO-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 8000-IMPRIMIR-RESUMO THRU 8000-IMPRIMIR-RESUMO-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZEROS TO WRK-QTDE-LIDOS WRK-QTDE-BONUS
+               WRK-QTDE-APROVADO WRK-QTDE-RECUP WRK-QTDE-REPROVADO
+               WRK-QTDE-REJEITADOS WRK-QTDE-EXCECOES WRK-TOTAL-MEDIA
+               WRK-MEDIA-TURMA.
+           OPEN INPUT ROSTER-ENTRADA.
+           PERFORM 1100-LER-PARAMETROS THRU 1100-LER-PARAMETROS-EXIT.
+           DISPLAY "============ RESUMO DA TURMA =============".
+           PERFORM 2100-LER-ALUNO THRU 2100-LER-ALUNO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LE OS LIMIARES DE APROVACAO/RECUPERACAO DO ARQUIVO
+      * PARAMLIM. SE O ARQUIVO NAO EXISTIR, PERMANECEM OS
+      * LIMIARES PADRAO 6/2 DEFINIDOS NA WORKING-STORAGE
+      *****************************************************
+       1100-LER-PARAMETROS.
+           OPEN INPUT PARAM-LIMIARES.
+           IF WRK-FS-PARAM = "35"
+               DISPLAY 'PARAMLIM NAO ENCONTRADO - USANDO LIMIARES'
+                   ' PADRAO'
+           ELSE
+               READ PARAM-LIMIARES
+                   NOT AT END
+                       MOVE PL-LIM-APROVADO TO WRK-LIM-APROVADO
+                       MOVE PL-LIM-RECUPERACAO TO WRK-LIM-RECUP
+                       MOVE PL-LIM-BONUS TO WRK-LIM-BONUS
+               END-READ
+               CLOSE PARAM-LIMIARES
+           END-IF.
+       1100-LER-PARAMETROS-EXIT.
+           EXIT.
+
+       2000-PROCESSAR-ALUNO.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           IF NOTA-EXCECAO
+               ADD 1 TO WRK-QTDE-EXCECOES
+               DISPLAY RE-MATRICULA " " RE-NOME
+                   " *** NOTA NAO NUMERICA OU EM BRANCO ***"
+               PERFORM 2400-REGISTRAR-EXCECAO
+                   THRU 2400-REGISTRAR-EXCECAO-EXIT
+           ELSE
+               PERFORM 2200-VALIDAR-NOTAS THRU 2200-VALIDAR-NOTAS-EXIT
+               IF NOTA-INVALIDA
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   DISPLAY RE-MATRICULA " " RE-NOME
+                       " *** NOTA FORA DO INTERVALO 0-10 ***"
+               ELSE
+                   COMPUTE WRK-MEDIA ROUNDED = (WRK-NOTA1 + WRK-NOTA2)/2
+                   ADD WRK-MEDIA TO WRK-TOTAL-MEDIA
+                   PERFORM 2300-CLASSIFICAR THRU 2300-CLASSIFICAR-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2100-LER-ALUNO THRU 2100-LER-ALUNO-EXIT.
+       2000-PROCESSAR-ALUNO-EXIT.
+           EXIT.
+
+      *****************************************************
+      * LE O PROXIMO REGISTRO E VALIDA SE AS NOTAS BRUTAS
+      * VIERAM NUMERICAS ANTES DE CONVERTE-LAS PARA OS
+      * CAMPOS DE TRABALHO NUMERICOS
+      *****************************************************
+       2100-LER-ALUNO.
+           READ ROSTER-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   PERFORM 2150-VALIDAR-ENTRADA-NUMERICA
+                       THRU 2150-VALIDAR-ENTRADA-NUMERICA-EXIT
+           END-READ.
+       2100-LER-ALUNO-EXIT.
+           EXIT.
+
+       2150-VALIDAR-ENTRADA-NUMERICA.
+           SET NOTA-EXCECAO TO FALSE.
+           IF RE-NOTA1 NUMERIC AND RE-NOTA2 NUMERIC
+               MOVE RE-NOTA1 TO WRK-NOTA1
+               MOVE RE-NOTA2 TO WRK-NOTA2
+           ELSE
+               SET NOTA-EXCECAO TO TRUE
+           END-IF.
+       2150-VALIDAR-ENTRADA-NUMERICA-EXIT.
+           EXIT.
+
+       2200-VALIDAR-NOTAS.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+               SET NOTA-INVALIDA TO TRUE
+           ELSE
+               SET NOTA-INVALIDA TO FALSE
+           END-IF.
+       2200-VALIDAR-NOTAS-EXIT.
+           EXIT.
+
+       2300-CLASSIFICAR.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-LIM-BONUS
+                   ADD 1 TO WRK-QTDE-BONUS
+               WHEN WRK-MEDIA >= WRK-LIM-APROVADO
+                   ADD 1 TO WRK-QTDE-APROVADO
+               WHEN WRK-MEDIA >= WRK-LIM-RECUP
+                   ADD 1 TO WRK-QTDE-RECUP
+               WHEN OTHER
+                   ADD 1 TO WRK-QTDE-REPROVADO
+           END-EVALUATE.
+       2300-CLASSIFICAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * GRAVA NA LISTA DE EXCECOES (EXCLOG) UM REGISTRO PARA
+      * CADA CAMPO DE NOTA QUE CHEGOU NAO NUMERICO OU EM
+      * BRANCO, PARA CORRECAO MANUAL POSTERIOR
+      *****************************************************
+       2400-REGISTRAR-EXCECAO.
+           IF RE-NOTA1 NOT NUMERIC
+               MOVE 'NOTA1' TO WRK-EX-CAMPO
+               MOVE RE-NOTA1 TO WRK-EX-VALOR
+               PERFORM 2450-GRAVAR-EXCECAO
+                   THRU 2450-GRAVAR-EXCECAO-EXIT
+           END-IF.
+           IF RE-NOTA2 NOT NUMERIC
+               MOVE 'NOTA2' TO WRK-EX-CAMPO
+               MOVE RE-NOTA2 TO WRK-EX-VALOR
+               PERFORM 2450-GRAVAR-EXCECAO
+                   THRU 2450-GRAVAR-EXCECAO-EXIT
+           END-IF.
+       2400-REGISTRAR-EXCECAO-EXIT.
+           EXIT.
+
+       2450-GRAVAR-EXCECAO.
+           OPEN EXTEND EXCECOES-LISTA.
+           IF WRK-FS-EXCEC = "35"
+               OPEN OUTPUT EXCECOES-LISTA
+           END-IF.
+           MOVE "PROGCOB8" TO EX-PROGRAMA.
+           MOVE RE-MATRICULA TO EX-MATRICULA.
+           MOVE RE-NOME TO EX-NOME.
+           MOVE WRK-EX-CAMPO TO EX-CAMPO.
+           MOVE WRK-EX-VALOR TO EX-VALOR.
+           ACCEPT EX-DATA FROM DATE YYYYMMDD.
+           ACCEPT EX-HORA FROM TIME.
+           WRITE EXCECAO-REG.
+           CLOSE EXCECOES-LISTA.
+       2450-GRAVAR-EXCECAO-EXIT.
+           EXIT.
+
+      *****************************************************
+      * IMPRIME O RESUMO DA TURMA: CONTAGENS POR STATUS E A
+      * MEDIA GERAL DA TURMA
+      *****************************************************
+       8000-IMPRIMIR-RESUMO.
+           IF WRK-QTDE-LIDOS > WRK-QTDE-REJEITADOS + WRK-QTDE-EXCECOES
+               COMPUTE WRK-MEDIA-TURMA ROUNDED =
+                   WRK-TOTAL-MEDIA /
+                   (WRK-QTDE-LIDOS - WRK-QTDE-REJEITADOS
+                       - WRK-QTDE-EXCECOES)
+           END-IF.
+           DISPLAY "============================================".
+           DISPLAY 'ALUNOS LIDOS.........: ' WRK-QTDE-LIDOS.
+           DISPLAY 'EXCECOES DE ENTRADA..: ' WRK-QTDE-EXCECOES.
+           DISPLAY 'REJEITADOS...........: ' WRK-QTDE-REJEITADOS.
+           DISPLAY 'APROV - BONUS........: ' WRK-QTDE-BONUS.
+           DISPLAY 'APROVADO.............: ' WRK-QTDE-APROVADO.
+           DISPLAY 'RECUPERACAO..........: ' WRK-QTDE-RECUP.
+           DISPLAY 'REPROVADO............: ' WRK-QTDE-REPROVADO.
+           DISPLAY 'MEDIA DA TURMA.......: ' WRK-MEDIA-TURMA.
+       8000-IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+
+       9999-FINALIZAR.
+           CLOSE ROSTER-ENTRADA.
+           PERFORM 9900-REGISTRAR-AUDITORIA
+               THRU 9900-REGISTRAR-AUDITORIA-EXIT.
+       9999-FINALIZAR-EXIT.
+           EXIT.
+
+      *****************************************************
+      * ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPAR-
+      * TILHADA (AUDITLOG) REGISTRANDO O TERMINO DESTE RUN
+      *****************************************************
+       9900-REGISTRAR-AUDITORIA.
+           OPEN EXTEND TRILHA-AUDITORIA.
+           IF WRK-FS-AUDIT = "35"
+               OPEN OUTPUT TRILHA-AUDITORIA
+           END-IF.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE "PROGCOB8" TO AU-PROGRAMA.
+           MOVE WRK-DATA-AUDIT TO AU-DATA.
+           MOVE WRK-HORA-AUDIT TO AU-HORA.
+           MOVE "FIM NORMAL DO RUN" TO AU-EVENTO.
+           MOVE RE-MATRICULA TO AU-CHAVE.
+           WRITE AUDITORIA-REG.
+           CLOSE TRILHA-AUDITORIA.
+       9900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
